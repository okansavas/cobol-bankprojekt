@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT GL-DATEI ASSIGN TO "gl-kontrollsumme.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT ABWEICHUNG-DATEI ASSIGN TO "abstimmung.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       FD GL-DATEI.
+       01 GL-ZEILE            PIC X(30).
+
+       FD ABWEICHUNG-DATEI.
+       01 ABWEICHUNG-ZEILE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS   PIC XX.
+       01 WS-GL-STATUS       PIC XX.
+       01 EOF-FLAGGE         PIC X VALUE 'N'.
+       01 ANZAHL-KONTEN      PIC 9(7) VALUE 0.
+       01 SUMME-GUTHABEN     PIC S9(9)V99 VALUE 0.
+       01 MASK-SUMME         PIC -Z(7)9.99.
+       01 GL-KONTROLLSUMME   PIC S9(9)V99 VALUE 0.
+       01 MASK-GL-SUMME      PIC -Z(7)9.99.
+       01 DIFFERENZ          PIC S9(9)V99 VALUE 0.
+       01 MASK-DIFFERENZ     PIC -Z(7)9.99.
+       01 TOLERANZ           PIC 9(5)V99 VALUE 0.01.
+       01 NUMVAL-TESTRESULT  PIC S9(4).
+       01 WS-ABWEICHUNG-DATUM PIC 9(8).
+       01 WS-ABWEICHUNG-NAME  PIC X(60).
+       01 WS-ABWEICHUNG-BEFEHL PIC X(90).
+       01 WS-FP-PROGRAMM      PIC X(20).
+       01 WS-FP-VORGANG       PIC X(30).
+       01 WS-FP-MELDUNG       PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- ABSTIMMUNGSBERICHT (KONTROLLSUMME) ---"
+
+           OPEN INPUT KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "RECONCILE" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Abstimmung nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "*** FEHLER: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). ABSTIMMUNG "
+                   "NICHT MOEGLICH. ***"
+           ELSE
+               PERFORM UNTIL EOF-FLAGGE = 'J'
+                   READ KUNDEN-DATEI NEXT RECORD
+                       AT END
+                           MOVE 'J' TO EOF-FLAGGE
+                       NOT AT END
+                           ADD 1 TO ANZAHL-KONTEN
+                           ADD KUNDEN-KONTO TO SUMME-GUTHABEN
+                   END-READ
+               END-PERFORM
+
+               CLOSE KUNDEN-DATEI
+
+               MOVE SUMME-GUTHABEN TO MASK-SUMME
+               DISPLAY "Anzahl Kunden     : " ANZAHL-KONTEN
+               DISPLAY "Summe Guthaben    : " MASK-SUMME
+                   " (Rohsumme, ohne Waehrungsumrechnung)"
+
+               PERFORM GL-ABGLEICH
+           END-IF
+           END-IF
+
+           GOBACK.
+
+       GL-ABGLEICH.
+           OPEN INPUT GL-DATEI
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "Hinweis: gl-kontrollsumme.txt nicht gefunden - "
+                   "kein Hauptbuchabgleich moeglich."
+           ELSE
+               READ GL-DATEI
+                   AT END
+                       DISPLAY "Hinweis: gl-kontrollsumme.txt ist leer."
+                   NOT AT END
+                       MOVE FUNCTION TEST-NUMVAL(GL-ZEILE)
+                           TO NUMVAL-TESTRESULT
+                       IF NUMVAL-TESTRESULT NOT = 0
+                           DISPLAY "Fehler: gl-kontrollsumme.txt "
+                               "enthaelt keine gueltige Zahl."
+                       ELSE
+                           COMPUTE GL-KONTROLLSUMME =
+                               FUNCTION NUMVAL(GL-ZEILE)
+                           COMPUTE DIFFERENZ =
+                               SUMME-GUTHABEN - GL-KONTROLLSUMME
+                           MOVE GL-KONTROLLSUMME TO MASK-GL-SUMME
+                           MOVE DIFFERENZ TO MASK-DIFFERENZ
+                           DISPLAY "Hauptbuch-Kontrollsumme: "
+                               MASK-GL-SUMME
+                               " (Rohsumme, ohne Waehrungsumrechnung)"
+                           DISPLAY "Abweichung             : "
+                               MASK-DIFFERENZ
+                               " (Rohsumme, ohne Waehrungsumrechnung)"
+                           IF FUNCTION ABS(DIFFERENZ) > TOLERANZ
+                               DISPLAY "*** ABWEICHUNG UEBER TOLERANZ "
+                                   "- BRUCHBERICHT WIRD ERSTELLT ***"
+                               PERFORM BRUCHBERICHT-SCHREIBEN
+                           ELSE
+                               DISPLAY "Abstimmung innerhalb Toleranz."
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE GL-DATEI
+           END-IF.
+
+       BRUCHBERICHT-SCHREIBEN.
+           OPEN OUTPUT ABWEICHUNG-DATEI
+           MOVE "ABSTIMMUNGS-BRUCHBERICHT" TO ABWEICHUNG-ZEILE
+           WRITE ABWEICHUNG-ZEILE
+           MOVE SPACES TO ABWEICHUNG-ZEILE
+           STRING "Anzahl Kunden          : " ANZAHL-KONTEN
+               DELIMITED BY SIZE INTO ABWEICHUNG-ZEILE
+           WRITE ABWEICHUNG-ZEILE
+           MOVE SPACES TO ABWEICHUNG-ZEILE
+           STRING "Summe Guthaben (Bank)  : " MASK-SUMME
+               " (Rohsumme, ohne Waehrungsumrechnung)"
+               DELIMITED BY SIZE INTO ABWEICHUNG-ZEILE
+           WRITE ABWEICHUNG-ZEILE
+           MOVE SPACES TO ABWEICHUNG-ZEILE
+           STRING "Kontrollsumme (GL)     : " MASK-GL-SUMME
+               " (Rohsumme, ohne Waehrungsumrechnung)"
+               DELIMITED BY SIZE INTO ABWEICHUNG-ZEILE
+           WRITE ABWEICHUNG-ZEILE
+           MOVE SPACES TO ABWEICHUNG-ZEILE
+           STRING "Abweichung             : " MASK-DIFFERENZ
+               " (Rohsumme, ohne Waehrungsumrechnung)"
+               DELIMITED BY SIZE INTO ABWEICHUNG-ZEILE
+           WRITE ABWEICHUNG-ZEILE
+           CLOSE ABWEICHUNG-DATEI
+
+           ACCEPT WS-ABWEICHUNG-DATUM FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-ABWEICHUNG-NAME
+           STRING "abstimmung-bruch-" WS-ABWEICHUNG-DATUM ".txt"
+               DELIMITED BY SIZE INTO WS-ABWEICHUNG-NAME
+           MOVE SPACES TO WS-ABWEICHUNG-BEFEHL
+           STRING "mv abstimmung.tmp " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ABWEICHUNG-NAME) DELIMITED BY SIZE
+               INTO WS-ABWEICHUNG-BEFEHL
+           CALL "SYSTEM" USING WS-ABWEICHUNG-BEFEHL
+
+           DISPLAY "Bruchbericht gespeichert: "
+               FUNCTION TRIM(WS-ABWEICHUNG-NAME).
