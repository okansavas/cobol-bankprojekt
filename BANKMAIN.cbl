@@ -1,20 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKMAIN.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
        DATA DIVISION.
-       FILE SECTION.
-       FD KUNDEN-DATEI.
-       01 KUNDEN-EINTRAG.
-           05 KUNDEN-NR     PIC 9(5).
-           05 KUNDEN-NAME   PIC X(30).
-           05 KUNDEN-KONTO  PIC 9(7)V99.
-
        WORKING-STORAGE SECTION.
        77 WAHL           PIC 9.
        77 ENDE-FLAGGE    PIC X VALUE 'N'.
@@ -27,7 +14,9 @@
                DISPLAY "2. Kunde anzeigen"
                DISPLAY "3. Guthaben aktualisieren"
                DISPLAY "4. Kundenliste anzeigen"
-               DISPLAY "5. Beenden"
+               DISPLAY "5. Tagesabschluss und Beenden"
+               DISPLAY "6. Kunde loeschen"
+               DISPLAY "7. Kunde suchen (nach Name)"
                DISPLAY "Ihre Auswahl: "
                ACCEPT WAHL
 
@@ -41,7 +30,12 @@
                    WHEN 4
                        CALL "LISTCLIENTS"
                    WHEN 5
+                       PERFORM TAGESABSCHLUSS
                        MOVE 'Y' TO ENDE-FLAGGE
+                   WHEN 6
+                       CALL "DELETECLIENT"
+                   WHEN 7
+                       CALL "SEARCHCLIENT"
                    WHEN OTHER
                        DISPLAY "Ungültige Auswahl, bitte erneut "
                                "versuchen."
@@ -50,4 +44,16 @@
 
            STOP RUN.
 
+       TAGESABSCHLUSS.
+           DISPLAY " "
+           DISPLAY "==== TAGESABSCHLUSS ===="
+      *> Backup zuerst, damit vor dem destruktiven Zinslauf (MONTHEND
+      *> aktualisiert jeden Kundensatz in kunden.dat) eine wiederherstell-
+      *> bare Kopie existiert - siehe BACKUPKUNDEN.cbl fuer den
+      *> dokumentierten Restore-Weg.
+           CALL "BACKUPKUNDEN"
+           CALL "MONTHEND"
+           CALL "RECONCILE"
+           DISPLAY "Tagesabschluss abgeschlossen.".
+
 
