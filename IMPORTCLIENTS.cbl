@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTCLIENTS.
+
+      *> Liest eine kommagetrennte Extraktdatei "import.csv" ein
+      *> (KUNDENNUMMER,NAME,STARTGUTHABEN,NIEDERLASSUNG,
+      *> EROEFFNUNGSDATUM,UEBERZIEHUNGSLIMIT,WAEHRUNG - ohne Kopfzeile)
+      *> und legt jeden gueltigen Datensatz wie ADDCLIENT in kunden.dat
+      *> an. WAEHRUNG ist optional; fehlt sie, wird EUR angenommen.
+      *> Abgelehnte Zeilen werden mit Grund in eine Protokolldatei
+      *> geschrieben statt den Lauf abzubrechen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT IMPORT-DATEI ASSIGN TO "import.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+           SELECT PROTOKOLL-DATEI ASSIGN TO "import-protokoll.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       FD IMPORT-DATEI.
+       01 IMPORT-ZEILE             PIC X(120).
+
+       FD PROTOKOLL-DATEI.
+       01 PROTOKOLL-ZEILE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS         PIC XX.
+       01 WS-IMPORT-STATUS         PIC XX.
+       01 EOF-FLAGGE               PIC X VALUE 'N'.
+       01 ZEILEN-GELESEN           PIC 9(5) VALUE 0.
+       01 ZEILEN-UEBERNOMMEN       PIC 9(5) VALUE 0.
+       01 ZEILEN-ABGELEHNT         PIC 9(5) VALUE 0.
+
+       01 F-NR-TEXT                PIC X(15).
+       01 F-NAME                   PIC X(30).
+       01 F-KONTO-TEXT             PIC X(15).
+       01 F-NIEDERLASSUNG          PIC X(4).
+       01 F-EROEFFNUNG-TEXT        PIC X(10).
+       01 F-UEBERZIEHUNG-TEXT      PIC X(15).
+       01 F-WAEHRUNG               PIC X(3).
+
+       01 TEMP-NR                  PIC 9(5).
+       01 TEMP-KONTO                PIC 9(7)V99.
+       01 TEMP-UEBERZIEHUNG        PIC 9(7)V99.
+       01 TEMP-WAEHRUNG            PIC X(3).
+       01 KONTO-OBERGRENZE         PIC 9(7)V99 VALUE 500000.00.
+       01 NUMVAL-TESTRESULT        PIC S9(4).
+       01 TEMP-KONTO-PRUEF         PIC S9(13)V99.
+       01 MASK-OBERGRENZE          PIC Z(6)9.99.
+
+       01 ZEILE-OK-FLAGGE          PIC X VALUE 'J'.
+       01 ABLEHNUNGSGRUND          PIC X(60) VALUE SPACES.
+       01 DUPLIKAT-GEFUNDEN        PIC X VALUE 'N'.
+
+       01 WS-PROTOKOLL-DATUM       PIC 9(8).
+       01 WS-PROTOKOLL-NAME        PIC X(60).
+       01 WS-PROTOKOLL-BEFEHL      PIC X(90).
+       01 WS-FP-PROGRAMM           PIC X(20).
+       01 WS-FP-VORGANG            PIC X(30).
+       01 WS-FP-MELDUNG            PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- SAMMELIMPORT NEUKUNDEN ---"
+
+           OPEN INPUT IMPORT-DATEI
+           IF WS-IMPORT-STATUS NOT = "00"
+               DISPLAY "Fehler: import.csv nicht gefunden - "
+                   "kein Import durchgefuehrt."
+           ELSE
+               OPEN OUTPUT PROTOKOLL-DATEI
+
+               PERFORM UNTIL EOF-FLAGGE = 'J'
+                   READ IMPORT-DATEI
+                       AT END
+                           MOVE 'J' TO EOF-FLAGGE
+                       NOT AT END
+                           ADD 1 TO ZEILEN-GELESEN
+                           PERFORM ZEILE-VERARBEITEN
+                   END-READ
+               END-PERFORM
+
+               CLOSE IMPORT-DATEI
+               CLOSE PROTOKOLL-DATEI
+
+               ACCEPT WS-PROTOKOLL-DATUM FROM DATE YYYYMMDD
+               MOVE SPACES TO WS-PROTOKOLL-NAME
+               STRING "import-protokoll-" WS-PROTOKOLL-DATUM ".txt"
+                   DELIMITED BY SIZE INTO WS-PROTOKOLL-NAME
+               MOVE SPACES TO WS-PROTOKOLL-BEFEHL
+               STRING "mv import-protokoll.tmp " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROTOKOLL-NAME) DELIMITED BY SIZE
+                   INTO WS-PROTOKOLL-BEFEHL
+               CALL "SYSTEM" USING WS-PROTOKOLL-BEFEHL
+
+               DISPLAY ZEILEN-GELESEN " Zeilen gelesen, "
+                   ZEILEN-UEBERNOMMEN " uebernommen, "
+                   ZEILEN-ABGELEHNT " abgelehnt."
+               DISPLAY "Protokoll: " FUNCTION TRIM(WS-PROTOKOLL-NAME)
+           END-IF
+
+           GOBACK.
+
+       ZEILE-VERARBEITEN.
+           MOVE 'J' TO ZEILE-OK-FLAGGE
+           MOVE SPACES TO ABLEHNUNGSGRUND
+
+           MOVE SPACES TO F-NR-TEXT F-NAME F-KONTO-TEXT
+               F-NIEDERLASSUNG F-EROEFFNUNG-TEXT F-UEBERZIEHUNG-TEXT
+               F-WAEHRUNG
+           UNSTRING IMPORT-ZEILE DELIMITED BY ","
+               INTO F-NR-TEXT F-NAME F-KONTO-TEXT
+                   F-NIEDERLASSUNG F-EROEFFNUNG-TEXT
+                   F-UEBERZIEHUNG-TEXT F-WAEHRUNG
+           END-UNSTRING
+
+           PERFORM PRUEFE-NR
+           IF ZEILE-OK-FLAGGE = 'J'
+               PERFORM PRUEFE-KONTO
+           END-IF
+           IF ZEILE-OK-FLAGGE = 'J'
+               PERFORM PRUEFE-UEBERZIEHUNG
+           END-IF
+           IF ZEILE-OK-FLAGGE = 'J'
+               PERFORM PRUEFE-WAEHRUNG
+           END-IF
+
+           IF ZEILE-OK-FLAGGE = 'J'
+               PERFORM KUNDE-ANLEGEN
+           END-IF
+
+           IF ZEILE-OK-FLAGGE = 'J'
+               ADD 1 TO ZEILEN-UEBERNOMMEN
+           ELSE
+               ADD 1 TO ZEILEN-ABGELEHNT
+               MOVE SPACES TO PROTOKOLL-ZEILE
+               STRING "ABGELEHNT: " DELIMITED BY SIZE
+                   FUNCTION TRIM(IMPORT-ZEILE) DELIMITED BY SIZE
+                   " -- " DELIMITED BY SIZE
+                   FUNCTION TRIM(ABLEHNUNGSGRUND) DELIMITED BY SIZE
+                   INTO PROTOKOLL-ZEILE
+               WRITE PROTOKOLL-ZEILE
+           END-IF.
+
+       PRUEFE-NR.
+           IF F-NR-TEXT = SPACES
+               MOVE 'N' TO ZEILE-OK-FLAGGE
+               MOVE "Kundennummer fehlt" TO ABLEHNUNGSGRUND
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(F-NR-TEXT) TO NUMVAL-TESTRESULT
+               IF NUMVAL-TESTRESULT NOT = 0
+                   MOVE 'N' TO ZEILE-OK-FLAGGE
+                   MOVE "Kundennummer ist keine gueltige Zahl"
+                       TO ABLEHNUNGSGRUND
+               ELSE
+                   COMPUTE TEMP-NR = FUNCTION NUMVAL(F-NR-TEXT)
+                   MOVE 'N' TO DUPLIKAT-GEFUNDEN
+                   OPEN INPUT KUNDEN-DATEI
+                   IF WS-KUNDEN-STATUS = "35"
+                       *> Datei existiert noch nicht - keine Duplikate
+                       *> moeglich
+                       CONTINUE
+                   ELSE
+                   IF WS-KUNDEN-STATUS NOT = "00"
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE "Duplikatpruefung fehlgeschlagen"
+                           TO ABLEHNUNGSGRUND
+                       MOVE "IMPORTCLIENTS" TO WS-FP-PROGRAMM
+                       MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+                       MOVE "Duplikatpruefung nicht moeglich"
+                           TO WS-FP-MELDUNG
+                       CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                           WS-FP-VORGANG WS-KUNDEN-STATUS WS-FP-MELDUNG
+                   ELSE
+                       MOVE TEMP-NR TO KUNDEN-NR
+                       READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                           INVALID KEY
+                               MOVE 'N' TO DUPLIKAT-GEFUNDEN
+                           NOT INVALID KEY
+                               MOVE 'J' TO DUPLIKAT-GEFUNDEN
+                       END-READ
+                       CLOSE KUNDEN-DATEI
+                   END-IF
+                   END-IF
+                   IF DUPLIKAT-GEFUNDEN = 'J'
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE "Kundennummer bereits vergeben"
+                           TO ABLEHNUNGSGRUND
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRUEFE-KONTO.
+           IF F-KONTO-TEXT = SPACES
+               MOVE 'N' TO ZEILE-OK-FLAGGE
+               MOVE "Startguthaben fehlt" TO ABLEHNUNGSGRUND
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(F-KONTO-TEXT)
+                   TO NUMVAL-TESTRESULT
+               IF NUMVAL-TESTRESULT NOT = 0
+                   MOVE 'N' TO ZEILE-OK-FLAGGE
+                   MOVE "Startguthaben ist keine gueltige Zahl"
+                       TO ABLEHNUNGSGRUND
+               ELSE
+                   COMPUTE TEMP-KONTO-PRUEF =
+                       FUNCTION NUMVAL(F-KONTO-TEXT)
+                   IF TEMP-KONTO-PRUEF < 0
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE "Startguthaben darf nicht negativ sein"
+                           TO ABLEHNUNGSGRUND
+                   ELSE
+                   IF TEMP-KONTO-PRUEF > KONTO-OBERGRENZE
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE KONTO-OBERGRENZE TO MASK-OBERGRENZE
+                       STRING "Startguthaben ueber Obergrenze ("
+                           FUNCTION TRIM(MASK-OBERGRENZE) " EUR)"
+                           DELIMITED BY SIZE INTO ABLEHNUNGSGRUND
+                   ELSE
+                       MOVE TEMP-KONTO-PRUEF TO TEMP-KONTO
+                   END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRUEFE-UEBERZIEHUNG.
+           IF F-UEBERZIEHUNG-TEXT = SPACES
+               MOVE 0 TO TEMP-UEBERZIEHUNG
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(F-UEBERZIEHUNG-TEXT)
+                   TO NUMVAL-TESTRESULT
+               IF NUMVAL-TESTRESULT NOT = 0
+                   MOVE 'N' TO ZEILE-OK-FLAGGE
+                   MOVE "Ueberziehungslimit ist keine gueltige Zahl"
+                       TO ABLEHNUNGSGRUND
+               ELSE
+                   COMPUTE TEMP-KONTO-PRUEF =
+                       FUNCTION NUMVAL(F-UEBERZIEHUNG-TEXT)
+                   IF TEMP-KONTO-PRUEF < 0
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE "Ueberziehungslimit darf nicht negativ sein"
+                           TO ABLEHNUNGSGRUND
+                   ELSE
+                   IF TEMP-KONTO-PRUEF > KONTO-OBERGRENZE
+                       MOVE 'N' TO ZEILE-OK-FLAGGE
+                       MOVE "Ueberziehungslimit ueber Obergrenze"
+                           TO ABLEHNUNGSGRUND
+                   ELSE
+                       MOVE TEMP-KONTO-PRUEF TO TEMP-UEBERZIEHUNG
+                   END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRUEFE-WAEHRUNG.
+           IF F-WAEHRUNG = SPACES
+               MOVE "EUR" TO TEMP-WAEHRUNG
+           ELSE
+               MOVE FUNCTION UPPER-CASE(F-WAEHRUNG) TO TEMP-WAEHRUNG
+               IF TEMP-WAEHRUNG NOT = "EUR" AND NOT = "USD"
+                       AND NOT = "GBP"
+                   MOVE 'N' TO ZEILE-OK-FLAGGE
+                   MOVE "Waehrung muss EUR, USD oder GBP sein"
+                       TO ABLEHNUNGSGRUND
+               END-IF
+           END-IF.
+
+       KUNDE-ANLEGEN.
+           OPEN I-O KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               OPEN OUTPUT KUNDEN-DATEI
+               CLOSE KUNDEN-DATEI
+               OPEN I-O KUNDEN-DATEI
+           END-IF
+
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE 'N' TO ZEILE-OK-FLAGGE
+               MOVE SPACES TO ABLEHNUNGSGRUND
+               STRING "kunden.dat konnte nicht zum Schreiben "
+                   "geoeffnet werden" DELIMITED BY SIZE
+                   INTO ABLEHNUNGSGRUND
+               MOVE "IMPORTCLIENTS" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Import-Neuanlage nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+           ELSE
+               PERFORM KUNDE-SCHREIBEN
+           END-IF.
+
+       KUNDE-SCHREIBEN.
+           MOVE TEMP-NR            TO KUNDEN-NR
+           MOVE F-NAME             TO KUNDEN-NAME
+           MOVE TEMP-KONTO         TO KUNDEN-KONTO
+           MOVE F-NIEDERLASSUNG    TO KUNDEN-NIEDERLASSUNG
+           IF F-EROEFFNUNG-TEXT = SPACES
+               ACCEPT KUNDEN-EROEFFNUNGSDATUM FROM DATE YYYYMMDD
+           ELSE
+               MOVE FUNCTION NUMVAL(F-EROEFFNUNG-TEXT)
+                   TO KUNDEN-EROEFFNUNGSDATUM
+           END-IF
+           MOVE TEMP-UEBERZIEHUNG  TO KUNDEN-UEBERZIEHUNGSLIMIT
+           MOVE 'A'                TO KUNDEN-STATUS
+           MOVE TEMP-WAEHRUNG      TO KUNDEN-WAEHRUNG
+
+           WRITE KUNDEN-EINTRAG
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE 'N' TO ZEILE-OK-FLAGGE
+               MOVE "Datensatz konnte nicht gespeichert werden"
+                   TO ABLEHNUNGSGRUND
+               MOVE "IMPORTCLIENTS" TO WS-FP-PROGRAMM
+               MOVE "WRITE KUNDEN-EINTRAG" TO WS-FP-VORGANG
+               MOVE "Import-Neuanlage fehlgeschlagen" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+           END-IF
+           CLOSE KUNDEN-DATEI.
