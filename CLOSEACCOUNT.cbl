@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSEACCOUNT.
+
+      *> Schliesst ein Kundenkonto regulaer: anders als DELETECLIENT
+      *> (fuer fehlerhaft/doppelt angelegte Datensaetze) wird der
+      *> Datensatz hier nicht nur entfernt, sondern zuerst mit
+      *> Schliessungsdatum und -grund nach kunden-historie.dat archiviert.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT HISTORIE-DATEI ASSIGN TO "kunden-historie.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORIE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       FD HISTORIE-DATEI.
+           COPY KUNDEN-HISTORIE.
+
+       WORKING-STORAGE SECTION.
+       01 SUCH-NR              PIC 9(5).
+       01 GEFUNDEN-FLAGGE      PIC X VALUE 'N'.
+       01 BESTAETIGT-FLAGGE    PIC X VALUE 'N'.
+       01 WS-KUNDEN-STATUS     PIC XX.
+       01 WS-HISTORIE-STATUS   PIC XX.
+       01 MASK-KONTO           PIC -Z(6)9.99.
+       01 SCHLIESSUNGSGRUND    PIC X(40).
+       01 ARCHIV-OK-FLAGGE     PIC X VALUE 'N'.
+       01 WS-FP-PROGRAMM       PIC X(20).
+       01 WS-FP-VORGANG        PIC X(30).
+       01 WS-FP-MELDUNG        PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- KONTO SCHLIESSEN ---"
+           DISPLAY "Bitte Kundennummer eingeben: "
+           ACCEPT SUCH-NR
+
+           OPEN I-O KUNDEN-DATEI
+
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "CLOSEACCOUNT" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Kontoschliessung nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               MOVE SUCH-NR TO KUNDEN-NR
+               READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                   INVALID KEY
+                       MOVE 'N' TO GEFUNDEN-FLAGGE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO GEFUNDEN-FLAGGE
+                       MOVE KUNDEN-KONTO TO MASK-KONTO
+                       DISPLAY "Kunde gefunden: " KUNDEN-NAME
+                       DISPLAY "Guthaben      : " MASK-KONTO " "
+                           KUNDEN-WAEHRUNG
+                       DISPLAY "Status        : " KUNDEN-STATUS
+               END-READ
+
+               IF GEFUNDEN-FLAGGE NOT = 'Y'
+                   CLOSE KUNDEN-DATEI
+                   DISPLAY "Fehler: Kunde mit Nummer " SUCH-NR
+                       " nicht gefunden."
+               ELSE
+               IF KUNDEN-STATUS = 'G'
+                   CLOSE KUNDEN-DATEI
+                   DISPLAY "Hinweis: Konto ist bereits geschlossen."
+               ELSE
+                   DISPLAY "Schliessungsgrund eingeben: "
+                   ACCEPT SCHLIESSUNGSGRUND
+                   DISPLAY "Konto wirklich schliessen und "
+                       "archivieren? (J/N): "
+                   ACCEPT BESTAETIGT-FLAGGE
+                   IF BESTAETIGT-FLAGGE = 'J'
+                       PERFORM KONTO-ARCHIVIEREN
+                   ELSE
+                       DISPLAY "Schliessung abgebrochen."
+                   END-IF
+                   CLOSE KUNDEN-DATEI
+               END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       KONTO-ARCHIVIEREN.
+           MOVE KUNDEN-NR               TO HIST-KUNDEN-NR
+           MOVE KUNDEN-NAME             TO HIST-KUNDEN-NAME
+           MOVE KUNDEN-KONTO            TO HIST-KUNDEN-KONTO
+           MOVE KUNDEN-NIEDERLASSUNG    TO HIST-KUNDEN-NIEDERLASSUNG
+           MOVE KUNDEN-EROEFFNUNGSDATUM
+               TO HIST-KUNDEN-EROEFFNUNGSDATUM
+           MOVE KUNDEN-UEBERZIEHUNGSLIMIT
+               TO HIST-KUNDEN-UEBERZIEHUNGSLIMIT
+           MOVE KUNDEN-STATUS           TO HIST-KUNDEN-STATUS
+           MOVE KUNDEN-WAEHRUNG         TO HIST-KUNDEN-WAEHRUNG
+           ACCEPT HIST-SCHLIESSUNGSDATUM FROM DATE YYYYMMDD
+           MOVE SCHLIESSUNGSGRUND       TO HIST-SCHLIESSUNGSGRUND
+
+           MOVE 'N' TO ARCHIV-OK-FLAGGE
+
+           OPEN EXTEND HISTORIE-DATEI
+           IF WS-HISTORIE-STATUS = "35"
+               OPEN OUTPUT HISTORIE-DATEI
+           END-IF
+
+           IF WS-HISTORIE-STATUS NOT = "00"
+               MOVE "CLOSEACCOUNT" TO WS-FP-PROGRAMM
+               MOVE "OPEN EXTEND HISTORIE-DATEI" TO WS-FP-VORGANG
+               MOVE "Archivierung nicht moeglich - Konto bleibt offen"
+                   TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-HISTORIE-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden-historie.dat konnte nicht "
+                   "geoeffnet werden (Status " WS-HISTORIE-STATUS "). "
+                   "Konto wurde NICHT archiviert oder geloescht."
+           ELSE
+               WRITE HISTORIE-EINTRAG
+               IF WS-HISTORIE-STATUS NOT = "00"
+                   MOVE "CLOSEACCOUNT" TO WS-FP-PROGRAMM
+                   MOVE "WRITE HISTORIE-EINTRAG" TO WS-FP-VORGANG
+                   MOVE "Archivierung fehlgeschlagen"
+                       TO WS-FP-MELDUNG
+                   CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                       WS-FP-VORGANG WS-HISTORIE-STATUS WS-FP-MELDUNG
+                   DISPLAY "Fehler: Archivsatz konnte nicht "
+                       "geschrieben werden (Status "
+                       WS-HISTORIE-STATUS "). Konto wurde NICHT "
+                       "archiviert oder geloescht."
+               ELSE
+                   MOVE 'J' TO ARCHIV-OK-FLAGGE
+               END-IF
+               CLOSE HISTORIE-DATEI
+           END-IF
+
+           IF ARCHIV-OK-FLAGGE = 'J'
+               DELETE KUNDEN-DATEI
+               IF WS-KUNDEN-STATUS NOT = "00"
+                   MOVE "CLOSEACCOUNT" TO WS-FP-PROGRAMM
+                   MOVE "DELETE KUNDEN-DATEI" TO WS-FP-VORGANG
+                   MOVE "Kontoschliessung fehlgeschlagen"
+                       TO WS-FP-MELDUNG
+                   CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                       WS-FP-VORGANG WS-KUNDEN-STATUS WS-FP-MELDUNG
+                   DISPLAY "Fehler: Konto " SUCH-NR " wurde "
+                       "archiviert, konnte aber nicht aus kunden.dat "
+                       "entfernt werden (Status " WS-KUNDEN-STATUS
+                       "). Bitte Systemadministrator verstaendigen."
+               ELSE
+                   DISPLAY "Konto " SUCH-NR " wurde geschlossen und "
+                       "nach kunden-historie.dat archiviert."
+               END-IF
+           END-IF.
