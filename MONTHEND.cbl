@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT BEWEGUNGEN-DATEI ASSIGN TO "kontobewegungen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BEWEGUNGEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       FD BEWEGUNGEN-DATEI.
+           COPY BEWEGUNG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS   PIC XX.
+       01 WS-BEWEGUNGEN-STATUS PIC XX.
+       01 EOF-FLAGGE         PIC X VALUE 'N'.
+       01 ZINSSATZ           PIC 9V9999 VALUE 0.0050.
+       01 ZINSBETRAG         PIC S9(7)V99.
+       01 ANZAHL-KONTEN      PIC 9(7) VALUE 0.
+       01 SUMME-ZINSEN       PIC S9(9)V99 VALUE 0.
+       01 MASK-SUMME         PIC -Z(7)9.99.
+       01 WS-FP-PROGRAMM     PIC X(20).
+       01 WS-FP-VORGANG      PIC X(30).
+       01 WS-FP-MELDUNG      PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- MONATSABSCHLUSS: ZINSGUTSCHRIFT ---"
+
+           OPEN I-O KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht - "
+                   "keine Zinsberechnung noetig."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "MONTHEND" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Monatsabschluss nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               PERFORM UNTIL EOF-FLAGGE = 'J'
+                   READ KUNDEN-DATEI NEXT RECORD
+                       AT END
+                           MOVE 'J' TO EOF-FLAGGE
+                       NOT AT END
+                           IF KUNDEN-STATUS = 'A'
+                               COMPUTE ZINSBETRAG ROUNDED =
+                                   KUNDEN-KONTO * ZINSSATZ
+                               ADD ZINSBETRAG TO KUNDEN-KONTO
+                               REWRITE KUNDEN-EINTRAG
+                               IF WS-KUNDEN-STATUS NOT = "00"
+                                   MOVE "MONTHEND" TO WS-FP-PROGRAMM
+                                   MOVE "REWRITE KUNDEN-EINTRAG"
+                                       TO WS-FP-VORGANG
+                                   MOVE "Zinsgutschrift fehlgeschlagen"
+                                       TO WS-FP-MELDUNG
+                                   CALL "FEHLERPROTOKOLL" USING
+                                       WS-FP-PROGRAMM WS-FP-VORGANG
+                                       WS-KUNDEN-STATUS WS-FP-MELDUNG
+                                   DISPLAY "Fehler: Zinsgutschrift "
+                                       "fuer Kunde " KUNDEN-NR
+                                       " konnte nicht gespeichert "
+                                       "werden (Status "
+                                       WS-KUNDEN-STATUS ")."
+                               ELSE
+                                   ADD 1 TO ANZAHL-KONTEN
+                                   ADD ZINSBETRAG TO SUMME-ZINSEN
+                                   PERFORM ZINSBUCHUNG-SCHREIBEN
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE KUNDEN-DATEI
+
+               MOVE SUMME-ZINSEN TO MASK-SUMME
+               DISPLAY ANZAHL-KONTEN " Konten verzinst, Gesamtzinsen: "
+                   MASK-SUMME " (Rohsumme, ohne Waehrungsumrechnung)"
+           END-IF
+           END-IF
+
+           GOBACK.
+
+       ZINSBUCHUNG-SCHREIBEN.
+           OPEN EXTEND BEWEGUNGEN-DATEI
+           IF WS-BEWEGUNGEN-STATUS = "35"
+               OPEN OUTPUT BEWEGUNGEN-DATEI
+           END-IF
+
+           IF WS-BEWEGUNGEN-STATUS NOT = "00"
+               MOVE "MONTHEND" TO WS-FP-PROGRAMM
+               MOVE "OPEN EXTEND BEWEGUNGEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Zinsbuchung konnte nicht protokolliert werden"
+                   TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-BEWEGUNGEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kontobewegungen.dat konnte nicht "
+                   "geoeffnet werden (Status " WS-BEWEGUNGEN-STATUS
+                   "). Zinsbuchung wurde NICHT protokolliert."
+           ELSE
+               MOVE KUNDEN-NR TO BEWEGUNG-KUNDEN-NR
+               ACCEPT BEWEGUNG-DATUM FROM DATE YYYYMMDD
+               ACCEPT BEWEGUNG-ZEIT FROM TIME
+               MOVE "ZINSEN" TO BEWEGUNG-ART
+               MOVE ZINSBETRAG TO BEWEGUNG-BETRAG
+               MOVE KUNDEN-KONTO TO BEWEGUNG-SALDO-NACH
+               MOVE SPACES TO BEWEGUNG-FREIGABE-CODE
+               WRITE BEWEGUNG-EINTRAG
+               IF WS-BEWEGUNGEN-STATUS NOT = "00"
+                   MOVE "MONTHEND" TO WS-FP-PROGRAMM
+                   MOVE "WRITE BEWEGUNG-EINTRAG" TO WS-FP-VORGANG
+                   MOVE "Zinsbuchung konnte nicht protokolliert werden"
+                       TO WS-FP-MELDUNG
+                   CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                       WS-FP-VORGANG WS-BEWEGUNGEN-STATUS WS-FP-MELDUNG
+                   DISPLAY "Fehler: Zinsbuchungssatz konnte nicht "
+                       "geschrieben werden (Status "
+                       WS-BEWEGUNGEN-STATUS ")."
+               END-IF
+               CLOSE BEWEGUNGEN-DATEI
+           END-IF.
