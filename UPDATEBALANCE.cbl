@@ -1,35 +1,67 @@
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. UPDATEBALANCE.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-DATEI ASSIGN TO "kunden.tmp"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT BEWEGUNGEN-DATEI ASSIGN TO "kontobewegungen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BEWEGUNGEN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEN-DATEI.
-       01 KUNDEN-EINTRAG.
-           05 K-NR             PIC 9(5).
-           05 K-NAME           PIC X(30).
-           05 K-KONTO          PIC 9(7)V99.
+           COPY KUNDEN.
 
-       FD TEMP-DATEI.
-       01 TEMP-EINTRAG.
-           05 T-NR             PIC 9(5).
-           05 T-NAME           PIC X(30).
-           05 T-KONTO          PIC 9(7)V99.
+       FD BEWEGUNGEN-DATEI.
+           COPY BEWEGUNG.
 
        WORKING-STORAGE SECTION.
        01 SUCH-NR              PIC 9(5).
        01 GEFUNDEN-FLAGGE      PIC X VALUE 'N'.
-       01 EOF-FLAGGE           PIC X VALUE 'N'.
+       01 WS-KUNDEN-STATUS     PIC XX.
        01 AUSWAHL              PIC 9.
        01 BETRAG               PIC 9(7)V99.
-       01 MASK-KONTO           PIC Z(7).99.
+       01 MASK-KONTO           PIC -Z(6)9.99.
+       01 WS-VERFUEGBAR        PIC S9(8)V99.
+       01 BUCHUNG-NOETIG       PIC X VALUE 'N'.
+       01 SATZ-GEAENDERT       PIC X VALUE 'N'.
+       01 BUCHUNG-ART          PIC X(12).
+       01 BUCHUNG-BETRAG       PIC S9(7)V99.
+       01 WS-BEWEGUNGEN-STATUS PIC XX.
+       01 NEUER-KONTOSTATUS    PIC X.
+       01 GROSSBETRAG-SCHWELLE PIC 9(7)V99 VALUE 5000.00.
+       01 FREIGABE-CODE        PIC X(10) VALUE SPACES.
+       01 FREIGABE-OK-FLAGGE   PIC X VALUE 'N'.
+      *> Feste Wechselkurse zu EUR, fuer Buchungen in einer anderen
+      *> Waehrung als der des Kontos. Kein Live-Kursfeed vorhanden -
+      *> Kurse muessen bei Bedarf manuell im Quellcode gepflegt werden.
+       01 WS-BETRAG-WAEHRUNG   PIC X(3).
+       01 WAEHRUNG-GLEICH-FLAGGE PIC X VALUE 'J'.
+       01 KURS-TABELLE.
+           05 KURS-EUR         PIC 9V9999 VALUE 1.0000.
+           05 KURS-USD         PIC 9V9999 VALUE 1.1000.
+           05 KURS-GBP         PIC 9V9999 VALUE 0.8500.
+       01 WS-KURS-VON          PIC 9V9999.
+       01 WS-KURS-NACH         PIC 9V9999.
+      *> Kumuliertes Tageslimit fuer Auszahlungen, ermittelt aus den
+      *> bereits gebuchten AUSZAHLUNG-Saetzen des Kunden in
+      *> kontobewegungen.dat fuer das heutige Datum.
+       01 TAGESLIMIT           PIC 9(7)V99 VALUE 10000.00.
+       01 WS-HEUTE             PIC 9(8).
+       01 WS-TAGES-SUMME       PIC 9(8)V99.
+       01 TAGES-EOF-FLAGGE     PIC X VALUE 'N'.
+       01 TAGESLIMIT-OK-FLAGGE PIC X VALUE 'J'.
+       01 MASK-TAGESLIMIT      PIC Z(6)9.99.
+       01 MASK-TAGES-SUMME     PIC Z(6)9.99.
+       01 WS-FP-PROGRAMM       PIC X(20).
+       01 WS-FP-VORGANG        PIC X(30).
+       01 WS-FP-MELDUNG        PIC X(60).
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -38,62 +70,283 @@
            DISPLAY "Bitte Kundennummer eingeben: "
            ACCEPT SUCH-NR
 
-           OPEN INPUT KUNDEN-DATEI
-           OPEN OUTPUT TEMP-DATEI
-
-           PERFORM UNTIL EOF-FLAGGE = 'J'
-               READ KUNDEN-DATEI
-                   AT END 
-                       MOVE 'J' TO EOF-FLAGGE
-                   NOT AT END
-                       IF K-NR = SUCH-NR
-                           MOVE 'Y' TO GEFUNDEN-FLAGGE
-                           PERFORM KONTO-UPDATE-LOGIK
+           OPEN I-O KUNDEN-DATEI
+
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "UPDATEBALANCE" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Update nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               MOVE SUCH-NR TO KUNDEN-NR
+               READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                   INVALID KEY
+                       MOVE 'N' TO GEFUNDEN-FLAGGE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO GEFUNDEN-FLAGGE
+                       MOVE 'N' TO BUCHUNG-NOETIG
+                       MOVE 'N' TO SATZ-GEAENDERT
+                       PERFORM KONTO-UPDATE-LOGIK
+                       IF SATZ-GEAENDERT = 'J'
+                           REWRITE KUNDEN-EINTRAG
+                           IF WS-KUNDEN-STATUS NOT = "00"
+                               MOVE 'N' TO SATZ-GEAENDERT
+                               MOVE "UPDATEBALANCE" TO WS-FP-PROGRAMM
+                               MOVE "REWRITE KUNDEN-EINTRAG"
+                                   TO WS-FP-VORGANG
+                               MOVE "Update fehlgeschlagen"
+                                   TO WS-FP-MELDUNG
+                               CALL "FEHLERPROTOKOLL" USING
+                                   WS-FP-PROGRAMM WS-FP-VORGANG
+                                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+                           END-IF
+                       END-IF
+                       IF BUCHUNG-NOETIG = 'J' AND SATZ-GEAENDERT = 'J'
+                           PERFORM BUCHUNG-SCHREIBEN
                        END-IF
-                       *> Daten in die temporÃ¤re Datei schreiben
-                       MOVE K-NR TO T-NR
-                       MOVE K-NAME TO T-NAME
-                       MOVE K-KONTO TO T-KONTO
-                       WRITE TEMP-EINTRAG
                END-READ
-           END-PERFORM
 
-           CLOSE KUNDEN-DATEI
-           CLOSE TEMP-DATEI
+               CLOSE KUNDEN-DATEI
 
-           IF GEFUNDEN-FLAGGE = 'Y'
-               *> Dateien im System ersetzen
-               CALL "SYSTEM" USING "rm kunden.dat"
-               CALL "SYSTEM" USING "mv kunden.tmp kunden.dat"
-               DISPLAY "Update erfolgreich abgeschlossen."
-           ELSE
-               CALL "SYSTEM" USING "rm kunden.tmp"
-               DISPLAY "Fehler: Kunde nicht gefunden!"
+               IF GEFUNDEN-FLAGGE = 'Y' AND SATZ-GEAENDERT = 'J'
+                   DISPLAY "Update erfolgreich abgeschlossen."
+               ELSE
+               IF GEFUNDEN-FLAGGE = 'Y'
+                   DISPLAY "Fehler: Guthaben konnte nicht gespeichert "
+                       "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                       "Systemadministrator verstaendigen."
+               ELSE
+                   DISPLAY "Fehler: Kunde nicht gefunden!"
+               END-IF
+               END-IF
            END-IF
 
            GOBACK.
 
        KONTO-UPDATE-LOGIK.
-           MOVE K-KONTO TO MASK-KONTO
-           DISPLAY "Kunde      : " K-NAME
-           DISPLAY "Aktuelles Guthaben: " MASK-KONTO " EUR"
+           MOVE SPACES TO FREIGABE-CODE
+           MOVE KUNDEN-KONTO TO MASK-KONTO
+           DISPLAY "Kunde      : " KUNDEN-NAME
+           DISPLAY "Aktuelles Guthaben: " MASK-KONTO " " KUNDEN-WAEHRUNG
+           DISPLAY "Kontostatus       : " KUNDEN-STATUS
+               " (A=Aktiv, F=Eingefroren, G=Geschlossen)"
+
            DISPLAY "1 - Einzahlung (Yatirma)"
            DISPLAY "2 - Auszahlung (Cekme)"
+           DISPLAY "3 - Kontostatus aendern"
            DISPLAY "Auswahl: "
            ACCEPT AUSWAHL
-           DISPLAY "Betrag eingeben: "
-           ACCEPT BETRAG
 
            IF AUSWAHL = 1
-               ADD BETRAG TO K-KONTO
+               IF KUNDEN-STATUS NOT = 'A'
+                   DISPLAY "Fehler: Konto ist nicht aktiv (Status "
+                       KUNDEN-STATUS "). Keine Buchung moeglich."
+               ELSE
+                   DISPLAY "Betrag eingeben: "
+                   ACCEPT BETRAG
+                   PERFORM ERFASSE-BETRAG-WAEHRUNG
+                   PERFORM BETRAG-UMRECHNEN
+                   ADD BETRAG TO KUNDEN-KONTO
+                   MOVE "EINZAHLUNG" TO BUCHUNG-ART
+                   MOVE BETRAG TO BUCHUNG-BETRAG
+                   MOVE 'J' TO BUCHUNG-NOETIG
+                   MOVE 'J' TO SATZ-GEAENDERT
+               END-IF
            ELSE
-               IF AUSWAHL = 2
-                   IF BETRAG <= K-KONTO
-                       SUBTRACT BETRAG FROM K-KONTO
-                   ELSE
-                       DISPLAY "Fehler: Nicht genuegend Guthaben!"
+           IF AUSWAHL = 2
+               IF KUNDEN-STATUS NOT = 'A'
+                   DISPLAY "Fehler: Konto ist nicht aktiv (Status "
+                       KUNDEN-STATUS "). Keine Buchung moeglich."
+               ELSE
+                   MOVE SPACES TO FREIGABE-CODE
+                   MOVE 'J' TO FREIGABE-OK-FLAGGE
+                   DISPLAY "Betrag eingeben: "
+                   ACCEPT BETRAG
+                   PERFORM ERFASSE-BETRAG-WAEHRUNG
+                   PERFORM BETRAG-UMRECHNEN
+                   IF BETRAG > GROSSBETRAG-SCHWELLE
+                       DISPLAY "Betrag ueber Freigabegrenze - "
+                           "Freigabecode eines zweiten "
+                           "Mitarbeiters eingeben: "
+                       ACCEPT FREIGABE-CODE
+                       IF FUNCTION TRIM(FREIGABE-CODE) = SPACES
+                           MOVE 'N' TO FREIGABE-OK-FLAGGE
+                           DISPLAY "Fehler: Keine Freigabe erteilt - "
+                               "Auszahlung abgelehnt."
+                       END-IF
+                   END-IF
+
+                   IF FREIGABE-OK-FLAGGE = 'J'
+                       PERFORM TAGESLIMIT-PRUEFEN
                    END-IF
+
+                   IF FREIGABE-OK-FLAGGE = 'J' AND
+                           TAGESLIMIT-OK-FLAGGE = 'J'
+                       COMPUTE WS-VERFUEGBAR =
+                           KUNDEN-KONTO - BETRAG
+                           + KUNDEN-UEBERZIEHUNGSLIMIT
+                       IF WS-VERFUEGBAR >= 0
+                           SUBTRACT BETRAG FROM KUNDEN-KONTO
+                           MOVE "AUSZAHLUNG" TO BUCHUNG-ART
+                           COMPUTE BUCHUNG-BETRAG = BETRAG * -1
+                           MOVE 'J' TO BUCHUNG-NOETIG
+                           MOVE 'J' TO SATZ-GEAENDERT
+                       ELSE
+                           DISPLAY "Fehler: Nicht genuegend Guthaben "
+                               "(Ueberziehungslimit ueberschritten)!"
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+           IF AUSWAHL = 3
+               DISPLAY "Neuer Status (A/F/G - Schliessung (G) nur "
+                   "ueber CLOSEACCOUNT): "
+               ACCEPT NEUER-KONTOSTATUS
+               IF NEUER-KONTOSTATUS = 'A' OR 'F'
+                   MOVE NEUER-KONTOSTATUS TO KUNDEN-STATUS
+                   MOVE 'J' TO SATZ-GEAENDERT
+                   DISPLAY "Kontostatus geaendert auf: "
+                       KUNDEN-STATUS
+               ELSE
+                   DISPLAY "Ungueltiger Status! Keine Aenderung. "
+                       "Zum Schliessen bitte CLOSEACCOUNT verwenden."
+               END-IF
+           ELSE
+               DISPLAY "Ungueltige Auswahl! Keine Aenderung."
+           END-IF
+           END-IF
+           END-IF.
+
+       ERFASSE-BETRAG-WAEHRUNG.
+           MOVE 'N' TO WAEHRUNG-GLEICH-FLAGGE
+           PERFORM UNTIL WAEHRUNG-GLEICH-FLAGGE NOT = 'N'
+               DISPLAY "Waehrung des Betrags (EUR/USD/GBP, Enter = "
+                   FUNCTION TRIM(KUNDEN-WAEHRUNG) "): "
+               ACCEPT WS-BETRAG-WAEHRUNG
+               IF WS-BETRAG-WAEHRUNG = SPACES
+                   MOVE KUNDEN-WAEHRUNG TO WS-BETRAG-WAEHRUNG
                ELSE
-                   DISPLAY "Ungueltige Auswahl! Keine Aenderung."
+                   MOVE FUNCTION UPPER-CASE(WS-BETRAG-WAEHRUNG)
+                       TO WS-BETRAG-WAEHRUNG
+               END-IF
+               IF WS-BETRAG-WAEHRUNG = "EUR" OR "USD" OR "GBP"
+                   MOVE 'J' TO WAEHRUNG-GLEICH-FLAGGE
+               ELSE
+                   DISPLAY "Fehler: Waehrung muss EUR, USD oder "
+                           "GBP sein."
+               END-IF
+           END-PERFORM.
+
+       BETRAG-UMRECHNEN.
+           IF WS-BETRAG-WAEHRUNG NOT = KUNDEN-WAEHRUNG
+               EVALUATE WS-BETRAG-WAEHRUNG
+                   WHEN "EUR" MOVE KURS-EUR TO WS-KURS-VON
+                   WHEN "USD" MOVE KURS-USD TO WS-KURS-VON
+                   WHEN "GBP" MOVE KURS-GBP TO WS-KURS-VON
+               END-EVALUATE
+               EVALUATE KUNDEN-WAEHRUNG
+                   WHEN "EUR" MOVE KURS-EUR TO WS-KURS-NACH
+                   WHEN "USD" MOVE KURS-USD TO WS-KURS-NACH
+                   WHEN "GBP" MOVE KURS-GBP TO WS-KURS-NACH
+               END-EVALUATE
+               COMPUTE BETRAG ROUNDED =
+                   BETRAG * WS-KURS-VON / WS-KURS-NACH
+               DISPLAY "Umgerechnet: " BETRAG " " KUNDEN-WAEHRUNG
+                   " (Kurs " FUNCTION TRIM(WS-BETRAG-WAEHRUNG) "->"
+                   FUNCTION TRIM(KUNDEN-WAEHRUNG) ")"
+           END-IF.
+
+       TAGESLIMIT-PRUEFEN.
+           MOVE 'J' TO TAGESLIMIT-OK-FLAGGE
+           MOVE 0 TO WS-TAGES-SUMME
+           MOVE 'N' TO TAGES-EOF-FLAGGE
+           ACCEPT WS-HEUTE FROM DATE YYYYMMDD
+
+           OPEN INPUT BEWEGUNGEN-DATEI
+           IF WS-BEWEGUNGEN-STATUS = "35"
+               *> Datei existiert noch nicht - keine Auszahlungen
+               *> heute moeglich
+               CONTINUE
+           ELSE
+           IF WS-BEWEGUNGEN-STATUS NOT = "00"
+               MOVE 'N' TO TAGESLIMIT-OK-FLAGGE
+               MOVE "UPDATEBALANCE" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT BEWEGUNGEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Tageslimitpruefung nicht moeglich"
+                   TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-BEWEGUNGEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kontobewegungen.dat konnte nicht "
+                   "geoeffnet werden (Status " WS-BEWEGUNGEN-STATUS
+                   "). Auszahlung wird aus Sicherheitsgruenden "
+                   "abgelehnt."
+           ELSE
+               PERFORM UNTIL TAGES-EOF-FLAGGE = 'J'
+                   READ BEWEGUNGEN-DATEI
+                       AT END
+                           MOVE 'J' TO TAGES-EOF-FLAGGE
+                       NOT AT END
+                           IF BEWEGUNG-KUNDEN-NR = SUCH-NR
+                                   AND BEWEGUNG-DATUM = WS-HEUTE
+                                   AND BEWEGUNG-ART = "AUSZAHLUNG"
+                               ADD FUNCTION ABS(BEWEGUNG-BETRAG)
+                                   TO WS-TAGES-SUMME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BEWEGUNGEN-DATEI
+           END-IF
+           END-IF
+
+           IF TAGESLIMIT-OK-FLAGGE = 'J'
+           AND WS-TAGES-SUMME + BETRAG > TAGESLIMIT
+               MOVE 'N' TO TAGESLIMIT-OK-FLAGGE
+               MOVE TAGESLIMIT TO MASK-TAGESLIMIT
+               MOVE WS-TAGES-SUMME TO MASK-TAGES-SUMME
+               DISPLAY "Fehler: Tageslimit ueberschritten (bereits "
+                   FUNCTION TRIM(MASK-TAGES-SUMME) " heute abgehoben, "
+                   "Limit " FUNCTION TRIM(MASK-TAGESLIMIT) ")."
+           END-IF.
+
+       BUCHUNG-SCHREIBEN.
+           OPEN EXTEND BEWEGUNGEN-DATEI
+           IF WS-BEWEGUNGEN-STATUS = "35"
+               OPEN OUTPUT BEWEGUNGEN-DATEI
+           END-IF
+
+           IF WS-BEWEGUNGEN-STATUS NOT = "00"
+               MOVE "UPDATEBALANCE" TO WS-FP-PROGRAMM
+               MOVE "OPEN EXTEND BEWEGUNGEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Buchung konnte nicht protokolliert werden"
+                   TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-BEWEGUNGEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kontobewegungen.dat konnte nicht "
+                   "geoeffnet werden (Status " WS-BEWEGUNGEN-STATUS
+                   "). Buchung wurde NICHT protokolliert."
+           ELSE
+               MOVE SUCH-NR TO BEWEGUNG-KUNDEN-NR
+               ACCEPT BEWEGUNG-DATUM FROM DATE YYYYMMDD
+               ACCEPT BEWEGUNG-ZEIT FROM TIME
+               MOVE BUCHUNG-ART TO BEWEGUNG-ART
+               MOVE BUCHUNG-BETRAG TO BEWEGUNG-BETRAG
+               MOVE KUNDEN-KONTO TO BEWEGUNG-SALDO-NACH
+               MOVE FREIGABE-CODE TO BEWEGUNG-FREIGABE-CODE
+               WRITE BEWEGUNG-EINTRAG
+               IF WS-BEWEGUNGEN-STATUS NOT = "00"
+                   MOVE "UPDATEBALANCE" TO WS-FP-PROGRAMM
+                   MOVE "WRITE BEWEGUNG-EINTRAG" TO WS-FP-VORGANG
+                   MOVE "Buchung konnte nicht protokolliert werden"
+                       TO WS-FP-MELDUNG
+                   CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                       WS-FP-VORGANG WS-BEWEGUNGEN-STATUS WS-FP-MELDUNG
+                   DISPLAY "Fehler: Buchungssatz konnte nicht "
+                       "geschrieben werden (Status "
+                       WS-BEWEGUNGEN-STATUS ")."
                END-IF
+               CLOSE BEWEGUNGEN-DATEI
            END-IF.
