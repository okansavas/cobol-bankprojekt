@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCHCLIENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS   PIC XX.
+       01 SUCH-NAME          PIC X(30).
+       01 SUCH-NAME-OBEN     PIC X(30).
+       01 SUCH-LAENGE        PIC 9(4).
+       01 NAME-OBEN          PIC X(30).
+       01 TREFFER-ANZAHL     PIC 9(4) VALUE 0.
+       01 TREFFER-ZAEHLER    PIC 9(4) VALUE 0.
+       01 EOF-FLAGGE         PIC X VALUE 'N'.
+       01 MASK-KONTO         PIC -Z(6)9.99.
+       01 WS-FP-PROGRAMM     PIC X(20).
+       01 WS-FP-VORGANG      PIC X(30).
+       01 WS-FP-MELDUNG      PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- KUNDE SUCHEN (NACH NAME) ---"
+           DISPLAY "Suchbegriff eingeben: "
+           ACCEPT SUCH-NAME
+
+           IF FUNCTION TRIM(SUCH-NAME) = SPACES
+               DISPLAY "Fehler: Suchbegriff darf nicht leer sein."
+           ELSE
+               MOVE 'N' TO EOF-FLAGGE
+               MOVE 0 TO TREFFER-ANZAHL
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SUCH-NAME))
+                   TO SUCH-NAME-OBEN
+               COMPUTE SUCH-LAENGE =
+                   FUNCTION LENGTH(FUNCTION TRIM(SUCH-NAME))
+
+               OPEN INPUT KUNDEN-DATEI
+               IF WS-KUNDEN-STATUS = "35"
+                   DISPLAY "Hinweis: kunden.dat existiert noch nicht."
+               ELSE
+               IF WS-KUNDEN-STATUS NOT = "00"
+                   MOVE "SEARCHCLIENT" TO WS-FP-PROGRAMM
+                   MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+                   MOVE "Suche nicht moeglich" TO WS-FP-MELDUNG
+                   CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                       WS-FP-VORGANG WS-KUNDEN-STATUS WS-FP-MELDUNG
+                   DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                       "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                       "Systemadministrator verstaendigen."
+               ELSE
+                   DISPLAY "NR     NAME                           "
+                       "GUTHABEN"
+                   DISPLAY "------------------------------------------"
+                       "----"
+
+                   PERFORM UNTIL EOF-FLAGGE = 'J'
+                       READ KUNDEN-DATEI NEXT RECORD
+                           AT END
+                               MOVE 'J' TO EOF-FLAGGE
+                           NOT AT END
+                               MOVE FUNCTION UPPER-CASE(KUNDEN-NAME)
+                                   TO NAME-OBEN
+                               MOVE 0 TO TREFFER-ZAEHLER
+                               INSPECT NAME-OBEN
+                                   TALLYING TREFFER-ZAEHLER
+                                   FOR ALL SUCH-NAME-OBEN(1:SUCH-LAENGE)
+                               IF TREFFER-ZAEHLER > 0
+                                   ADD 1 TO TREFFER-ANZAHL
+                                   MOVE KUNDEN-KONTO TO MASK-KONTO
+                                   DISPLAY KUNDEN-NR "  " KUNDEN-NAME
+                                       "  " MASK-KONTO " "
+                                       KUNDEN-WAEHRUNG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE KUNDEN-DATEI
+
+                   IF TREFFER-ANZAHL = 0
+                       DISPLAY "Keine Kunden mit diesem Namen gefunden."
+                   ELSE
+                       DISPLAY "---------------------------------------"
+                       DISPLAY TREFFER-ANZAHL " Treffer gefunden."
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
