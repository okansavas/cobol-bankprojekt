@@ -5,51 +5,219 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT BEWEGUNGEN-DATEI ASSIGN TO "kontobewegungen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BEWEGUNGEN-STATUS.
+           SELECT AUSZUG-DATEI ASSIGN TO "auszug.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEN-DATEI.
-       01 KUNDEN-EINTRAG.
-           05 K-NR             PIC 9(5).
-           05 K-NAME           PIC X(30).
-           05 K-KONTO          PIC 9(7)V99.
+           COPY KUNDEN.
+
+       FD BEWEGUNGEN-DATEI.
+           COPY BEWEGUNG.
+
+       FD AUSZUG-DATEI.
+       01 AUSZUG-ZEILE             PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 SUCH-NR              PIC 9(5).
        01 GEFUNDEN-FLAGGE      PIC X VALUE 'N'.
-       01 EOF-FLAGGE           PIC X VALUE 'N'.
-       01 MASK-KONTO           PIC Z(7).99.
+       01 WS-KUNDEN-STATUS     PIC XX.
+       01 MASK-KONTO           PIC -Z(6)9.99.
+       01 MASK-EROEFFNUNG      PIC 9999/99/99.
+       01 WS-BEWEGUNGEN-STATUS PIC XX.
+       01 BEWEGUNG-EOF-FLAGGE  PIC X VALUE 'N'.
+       01 MASK-BUCHUNGSBETRAG  PIC -Z(6)9.99.
+       01 MASK-BUCHUNGSSALDO   PIC -Z(6)9.99.
+       01 MASK-BUCHUNGSDATUM   PIC 9999/99/99.
+       01 BUCHUNGEN-ANZAHL     PIC 9(4) VALUE 0.
+       01 DRUCKEN-FLAGGE       PIC X VALUE 'N'.
+       01 WS-AUSZUG-DATUM      PIC 9(8).
+       01 WS-AUSZUG-NAME       PIC X(60).
+       01 WS-AUSZUG-BEFEHL     PIC X(90).
+       01 WS-FP-PROGRAMM       PIC X(20).
+       01 WS-FP-VORGANG        PIC X(30).
+       01 WS-FP-MELDUNG        PIC X(60).
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT KUNDEN-DATEI
-           
+
            DISPLAY " "
            DISPLAY "--- KUNDENDATEN ANZEIGEN ---"
-           DISPLAY "Bitte Kundennummer eingeben: "
-           ACCEPT SUCH-NR
-
-           PERFORM UNTIL EOF-FLAGGE = 'J'
-               READ KUNDEN-DATEI
-                   AT END
-                       MOVE 'J' TO EOF-FLAGGE
-                   NOT AT END
-                       IF K-NR = SUCH-NR
-                           MOVE K-KONTO TO MASK-KONTO
-                           DISPLAY "----------------------------"
-                           DISPLAY "Name     : " K-NAME
-                           DISPLAY "Guthaben : " MASK-KONTO " EUR"
-                           DISPLAY "----------------------------"
-                           MOVE 'Y' TO GEFUNDEN-FLAGGE
-                           MOVE 'J' TO EOF-FLAGGE
-                       END-IF
+
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "VIEWCLIENT" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Kundenanzeige nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               DISPLAY "Bitte Kundennummer eingeben: "
+               ACCEPT SUCH-NR
+
+               MOVE SUCH-NR TO KUNDEN-NR
+               READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                   INVALID KEY
+                       MOVE 'N' TO GEFUNDEN-FLAGGE
+                   NOT INVALID KEY
+                       MOVE KUNDEN-KONTO TO MASK-KONTO
+                       MOVE KUNDEN-EROEFFNUNGSDATUM
+                           TO MASK-EROEFFNUNG
+                       DISPLAY "----------------------------"
+                       DISPLAY "Name     : " KUNDEN-NAME
+                       DISPLAY "Guthaben : " MASK-KONTO " "
+                           KUNDEN-WAEHRUNG
+                       DISPLAY "Nlassung : " KUNDEN-NIEDERLASSUNG
+                       DISPLAY "Eroeffnet: " MASK-EROEFFNUNG
+                       DISPLAY "Status   : " KUNDEN-STATUS
+                           " (A=Aktiv, F=Eingefroren, G=Geschlossen)"
+                       DISPLAY "----------------------------"
+                       MOVE 'Y' TO GEFUNDEN-FLAGGE
                END-READ
-           END-PERFORM
 
-           IF GEFUNDEN-FLAGGE NOT = 'Y'
-               DISPLAY "Fehler: Kunde mit Nummer " SUCH-NR " nicht gefunden."
+               IF GEFUNDEN-FLAGGE NOT = 'Y'
+                   DISPLAY "Fehler: Kunde mit Nummer " SUCH-NR
+                       " nicht gefunden."
+               ELSE
+                   PERFORM BEWEGUNGEN-ANZEIGEN
+                   DISPLAY "Kontoauszug als Datei speichern? (J/N): "
+                   ACCEPT DRUCKEN-FLAGGE
+                   IF DRUCKEN-FLAGGE = 'J'
+                       PERFORM AUSZUG-SCHREIBEN
+                   END-IF
+               END-IF
+
+               CLOSE KUNDEN-DATEI
+           END-IF
            END-IF
 
-           CLOSE KUNDEN-DATEI
            GOBACK.
+
+       BEWEGUNGEN-ANZEIGEN.
+           MOVE 'N' TO BEWEGUNG-EOF-FLAGGE
+           MOVE 0 TO BUCHUNGEN-ANZAHL
+           DISPLAY "Kontobewegungen:"
+           OPEN INPUT BEWEGUNGEN-DATEI
+           IF WS-BEWEGUNGEN-STATUS NOT = "00"
+               DISPLAY "  (keine Bewegungen vorhanden)"
+           ELSE
+               DISPLAY "DATUM       ART           BETRAG      SALDO"
+               DISPLAY "----------------------------------------------"
+               PERFORM UNTIL BEWEGUNG-EOF-FLAGGE = 'J'
+                   READ BEWEGUNGEN-DATEI
+                       AT END
+                           MOVE 'J' TO BEWEGUNG-EOF-FLAGGE
+                       NOT AT END
+                           IF BEWEGUNG-KUNDEN-NR = SUCH-NR
+                               MOVE BEWEGUNG-DATUM TO MASK-BUCHUNGSDATUM
+                               MOVE BEWEGUNG-BETRAG
+                                   TO MASK-BUCHUNGSBETRAG
+                               MOVE BEWEGUNG-SALDO-NACH
+                                   TO MASK-BUCHUNGSSALDO
+                               DISPLAY MASK-BUCHUNGSDATUM "  "
+                                   BEWEGUNG-ART "  "
+                                   MASK-BUCHUNGSBETRAG "  "
+                                   MASK-BUCHUNGSSALDO
+                               ADD 1 TO BUCHUNGEN-ANZAHL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BEWEGUNGEN-DATEI
+               IF BUCHUNGEN-ANZAHL = 0
+                   DISPLAY "  (keine Bewegungen fuer diesen Kunden)"
+               END-IF
+           END-IF.
+
+       AUSZUG-SCHREIBEN.
+           ACCEPT WS-AUSZUG-DATUM FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-AUSZUG-NAME
+           STRING "auszug-" SUCH-NR "-" WS-AUSZUG-DATUM ".txt"
+               DELIMITED BY SIZE INTO WS-AUSZUG-NAME
+
+           OPEN OUTPUT AUSZUG-DATEI
+           MOVE "KONTOAUSZUG" TO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+
+           MOVE SPACES TO AUSZUG-ZEILE
+           STRING "Kunde    : " KUNDEN-NAME
+               DELIMITED BY SIZE INTO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           STRING "Nummer   : " SUCH-NR
+               DELIMITED BY SIZE INTO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           STRING "Guthaben : " MASK-KONTO " " KUNDEN-WAEHRUNG
+               DELIMITED BY SIZE INTO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           STRING "Nlassung : " KUNDEN-NIEDERLASSUNG
+               DELIMITED BY SIZE INTO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           STRING "Eroeffnet: " MASK-EROEFFNUNG
+               DELIMITED BY SIZE INTO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE SPACES TO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+
+           MOVE "DATUM       ART           BETRAG      SALDO"
+               TO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+           MOVE "----------------------------------------------"
+               TO AUSZUG-ZEILE
+           WRITE AUSZUG-ZEILE
+
+           MOVE 'N' TO BEWEGUNG-EOF-FLAGGE
+           OPEN INPUT BEWEGUNGEN-DATEI
+           IF WS-BEWEGUNGEN-STATUS = "00"
+               PERFORM UNTIL BEWEGUNG-EOF-FLAGGE = 'J'
+                   READ BEWEGUNGEN-DATEI
+                       AT END
+                           MOVE 'J' TO BEWEGUNG-EOF-FLAGGE
+                       NOT AT END
+                           IF BEWEGUNG-KUNDEN-NR = SUCH-NR
+                               MOVE BEWEGUNG-DATUM TO MASK-BUCHUNGSDATUM
+                               MOVE BEWEGUNG-BETRAG
+                                   TO MASK-BUCHUNGSBETRAG
+                               MOVE BEWEGUNG-SALDO-NACH
+                                   TO MASK-BUCHUNGSSALDO
+                               MOVE SPACES TO AUSZUG-ZEILE
+                               STRING MASK-BUCHUNGSDATUM "  "
+                                   BEWEGUNG-ART "  "
+                                   MASK-BUCHUNGSBETRAG "  "
+                                   MASK-BUCHUNGSSALDO
+                                   DELIMITED BY SIZE INTO AUSZUG-ZEILE
+                               WRITE AUSZUG-ZEILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BEWEGUNGEN-DATEI
+           END-IF
+
+           CLOSE AUSZUG-DATEI
+
+           MOVE SPACES TO WS-AUSZUG-BEFEHL
+           STRING "mv auszug.tmp " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUSZUG-NAME) DELIMITED BY SIZE
+               INTO WS-AUSZUG-BEFEHL
+           CALL "SYSTEM" USING WS-AUSZUG-BEFEHL
+
+           DISPLAY "Kontoauszug gespeichert: "
+               FUNCTION TRIM(WS-AUSZUG-NAME).
