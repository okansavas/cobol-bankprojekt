@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETECLIENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       WORKING-STORAGE SECTION.
+       01 SUCH-NR              PIC 9(5).
+       01 GEFUNDEN-FLAGGE      PIC X VALUE 'N'.
+       01 BESTAETIGT-FLAGGE    PIC X VALUE 'N'.
+       01 WS-KUNDEN-STATUS     PIC XX.
+       01 MASK-KONTO           PIC -Z(6)9.99.
+       01 WS-FP-PROGRAMM       PIC X(20).
+       01 WS-FP-VORGANG        PIC X(30).
+       01 WS-FP-MELDUNG        PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- KUNDE LOESCHEN ---"
+           DISPLAY "Bitte Kundennummer eingeben: "
+           ACCEPT SUCH-NR
+
+           OPEN I-O KUNDEN-DATEI
+
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "DELETECLIENT" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Loeschen nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               MOVE SUCH-NR TO KUNDEN-NR
+               READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                   INVALID KEY
+                       MOVE 'N' TO GEFUNDEN-FLAGGE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO GEFUNDEN-FLAGGE
+                       MOVE KUNDEN-KONTO TO MASK-KONTO
+                       DISPLAY "Kunde gefunden: " KUNDEN-NAME
+                       DISPLAY "Guthaben      : " MASK-KONTO " "
+                           KUNDEN-WAEHRUNG
+               END-READ
+
+               IF GEFUNDEN-FLAGGE NOT = 'Y'
+                   CLOSE KUNDEN-DATEI
+                   DISPLAY "Fehler: Kunde mit Nummer " SUCH-NR
+                       " nicht gefunden."
+               ELSE
+                   DISPLAY "Kunde wirklich loeschen? (J/N): "
+                   ACCEPT BESTAETIGT-FLAGGE
+                   IF BESTAETIGT-FLAGGE = 'J'
+                       PERFORM LOESCHE-KUNDE
+                   ELSE
+                       DISPLAY "Loeschvorgang abgebrochen."
+                   END-IF
+                   CLOSE KUNDEN-DATEI
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       LOESCHE-KUNDE.
+           DELETE KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "DELETECLIENT" TO WS-FP-PROGRAMM
+               MOVE "DELETE KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Loeschen fehlgeschlagen" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: Kunde " SUCH-NR " konnte nicht "
+                   "geloescht werden (Status " WS-KUNDEN-STATUS ")."
+           ELSE
+               DISPLAY "Kunde " SUCH-NR " wurde geloescht."
+           END-IF.
