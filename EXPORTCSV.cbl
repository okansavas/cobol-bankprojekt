@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT CSV-DATEI ASSIGN TO "export.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       FD CSV-DATEI.
+       01 CSV-ZEILE               PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS        PIC XX.
+       01 EOF-FLAGGE              PIC X VALUE 'N'.
+       01 ANZAHL-KUNDEN           PIC 9(7) VALUE 0.
+       01 CSV-NR                  PIC Z(4)9.
+       01 CSV-KONTO                PIC -Z(6)9.99.
+       01 CSV-UEBERZIEHUNG        PIC Z(6)9.99.
+       01 CSV-EROEFFNUNG          PIC 9999/99/99.
+       01 WS-CSV-DATUM            PIC 9(8).
+       01 WS-CSV-NAME             PIC X(40).
+       01 WS-CSV-BEFEHL           PIC X(70).
+       01 CSV-NAME-ESC            PIC X(30).
+       01 WS-FP-PROGRAMM          PIC X(20).
+       01 WS-FP-VORGANG           PIC X(30).
+       01 WS-FP-MELDUNG           PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- CSV-EXPORT KUNDENDATEI ---"
+
+           OPEN INPUT KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht - "
+                   "kein Export noetig."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "EXPORTCSV" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Export nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "*** FEHLER: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). KEIN EXPORT "
+                   "ERSTELLT. ***"
+           ELSE
+               OPEN OUTPUT CSV-DATEI
+               MOVE SPACES TO CSV-ZEILE
+               STRING "KUNDEN-NR,NAME,GUTHABEN,NIEDERLASSUNG,"
+                   "EROEFFNUNGSDATUM,UEBERZIEHUNGSLIMIT,STATUS,WAEHRUNG"
+                   DELIMITED BY SIZE INTO CSV-ZEILE
+               WRITE CSV-ZEILE
+
+               PERFORM UNTIL EOF-FLAGGE = 'J'
+                   READ KUNDEN-DATEI NEXT RECORD
+                       AT END
+                           MOVE 'J' TO EOF-FLAGGE
+                       NOT AT END
+                           PERFORM CSV-ZEILE-SCHREIBEN
+                           ADD 1 TO ANZAHL-KUNDEN
+                   END-READ
+               END-PERFORM
+
+               CLOSE KUNDEN-DATEI
+               CLOSE CSV-DATEI
+
+               ACCEPT WS-CSV-DATUM FROM DATE YYYYMMDD
+               MOVE SPACES TO WS-CSV-NAME
+               STRING "kunden-" WS-CSV-DATUM ".csv"
+                   DELIMITED BY SIZE INTO WS-CSV-NAME
+               MOVE SPACES TO WS-CSV-BEFEHL
+               STRING "mv export.tmp " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-NAME) DELIMITED BY SIZE
+                   INTO WS-CSV-BEFEHL
+               CALL "SYSTEM" USING WS-CSV-BEFEHL
+
+               DISPLAY ANZAHL-KUNDEN " Kunden exportiert nach "
+                   FUNCTION TRIM(WS-CSV-NAME)
+           END-IF
+           END-IF
+
+           GOBACK.
+
+       CSV-ZEILE-SCHREIBEN.
+           MOVE KUNDEN-NR TO CSV-NR
+           MOVE KUNDEN-KONTO TO CSV-KONTO
+           MOVE KUNDEN-EROEFFNUNGSDATUM TO CSV-EROEFFNUNG
+           MOVE KUNDEN-UEBERZIEHUNGSLIMIT TO CSV-UEBERZIEHUNG
+           MOVE KUNDEN-NAME TO CSV-NAME-ESC
+           INSPECT CSV-NAME-ESC REPLACING ALL '"' BY "'"
+           MOVE SPACES TO CSV-ZEILE
+           STRING FUNCTION TRIM(CSV-NR) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-NAME-ESC) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-KONTO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(KUNDEN-NIEDERLASSUNG) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-EROEFFNUNG) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-UEBERZIEHUNG) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               KUNDEN-STATUS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(KUNDEN-WAEHRUNG) DELIMITED BY SIZE
+               INTO CSV-ZEILE
+           WRITE CSV-ZEILE.
