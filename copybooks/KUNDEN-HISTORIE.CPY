@@ -0,0 +1,16 @@
+      *> Archivsatz fuer kunden-historie.dat (geschlossene Konten).
+      *> Wird per COPY KUNDEN-HISTORIE. in die FD jedes Programms
+      *> eingebunden, das geschlossene Kundendatensaetze archiviert oder
+      *> liest. Traegt dieselben Felder wie KUNDEN.CPY plus
+      *> Schliessungsdatum und -grund.
+       01 HISTORIE-EINTRAG.
+           05 HIST-KUNDEN-NR               PIC 9(5).
+           05 HIST-KUNDEN-NAME             PIC X(30).
+           05 HIST-KUNDEN-KONTO            PIC S9(7)V99.
+           05 HIST-KUNDEN-NIEDERLASSUNG    PIC X(4).
+           05 HIST-KUNDEN-EROEFFNUNGSDATUM PIC 9(8).
+           05 HIST-KUNDEN-UEBERZIEHUNGSLIMIT PIC 9(7)V99.
+           05 HIST-KUNDEN-STATUS           PIC X.
+           05 HIST-KUNDEN-WAEHRUNG         PIC X(3).
+           05 HIST-SCHLIESSUNGSDATUM       PIC 9(8).
+           05 HIST-SCHLIESSUNGSGRUND       PIC X(40).
