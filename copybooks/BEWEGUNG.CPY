@@ -0,0 +1,12 @@
+      *> Gemeinsamer Buchungssatz fuer kontobewegungen.dat.
+      *> Wird per COPY BEWEGUNG. in die FD jedes Programms eingebunden,
+      *> das Kontobewegungen schreibt oder liest, damit der Satzaufbau
+      *> an einer einzigen Stelle gepflegt wird.
+       01 BEWEGUNG-EINTRAG.
+           05 BEWEGUNG-KUNDEN-NR   PIC 9(5).
+           05 BEWEGUNG-DATUM       PIC 9(8).
+           05 BEWEGUNG-ZEIT        PIC 9(8).
+           05 BEWEGUNG-ART         PIC X(12).
+           05 BEWEGUNG-BETRAG      PIC S9(7)V99.
+           05 BEWEGUNG-SALDO-NACH  PIC S9(7)V99.
+           05 BEWEGUNG-FREIGABE-CODE PIC X(10).
