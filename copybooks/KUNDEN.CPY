@@ -0,0 +1,15 @@
+      *> Gemeinsamer Kundendatensatz fuer kunden.dat.
+      *> Wird per COPY KUNDEN. in die FD jedes Programms eingebunden,
+      *> das auf kunden.dat zugreift, damit der Satzaufbau an einer
+      *> einzigen Stelle gepflegt wird.
+       01 KUNDEN-EINTRAG.
+           05 KUNDEN-NR               PIC 9(5).
+           05 KUNDEN-NAME             PIC X(30).
+           05 KUNDEN-KONTO            PIC S9(7)V99.
+           05 KUNDEN-NIEDERLASSUNG    PIC X(4).
+           05 KUNDEN-EROEFFNUNGSDATUM PIC 9(8).
+           05 KUNDEN-UEBERZIEHUNGSLIMIT PIC 9(7)V99.
+      *> A = Aktiv, F = Eingefroren, G = Geschlossen
+           05 KUNDEN-STATUS           PIC X.
+      *> ISO-4217-Waehrungscode des Kontos, z.B. EUR/USD/GBP
+           05 KUNDEN-WAEHRUNG         PIC X(3).
