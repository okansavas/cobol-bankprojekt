@@ -5,37 +5,225 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+           SELECT SORT-ARBEITSDATEI ASSIGN TO "kunden.srt".
+           SELECT SORTIERT-DATEI ASSIGN TO "kunden.sorted"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-DATEI ASSIGN TO "export.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEN-DATEI.
-       01 KUNDEN-EINTRAG.
-           05 KUNDEN-NR      PIC 9(5).
-           05 KUNDEN-NAME    PIC X(30).
-           05 KUNDEN-KONTO   PIC 9(7)V99.
+           COPY KUNDEN.
+
+       SD SORT-ARBEITSDATEI.
+           COPY KUNDEN
+               REPLACING KUNDEN-EINTRAG          BY SRT-EINTRAG
+                         KUNDEN-NR               BY SRT-NR
+                         KUNDEN-NAME             BY SRT-NAME
+                         KUNDEN-KONTO            BY SRT-KONTO
+                         KUNDEN-NIEDERLASSUNG    BY SRT-NLS
+                         KUNDEN-EROEFFNUNGSDATUM BY SRT-EROEFFNUNG
+                         KUNDEN-UEBERZIEHUNGSLIMIT BY SRT-UEBERZIEHUNG
+                         KUNDEN-STATUS           BY SRT-STATUS
+                         KUNDEN-WAEHRUNG         BY SRT-WAEHRUNG.
+
+       FD SORTIERT-DATEI.
+           COPY KUNDEN
+               REPLACING KUNDEN-EINTRAG          BY S-EINTRAG
+                         KUNDEN-NR               BY S-NR
+                         KUNDEN-NAME             BY S-NAME
+                         KUNDEN-KONTO            BY S-KONTO
+                         KUNDEN-NIEDERLASSUNG    BY S-NLS
+                         KUNDEN-EROEFFNUNGSDATUM BY S-EROEFFNUNG
+                         KUNDEN-UEBERZIEHUNGSLIMIT BY S-UEBERZIEHUNG
+                         KUNDEN-STATUS           BY S-STATUS
+                         KUNDEN-WAEHRUNG         BY S-WAEHRUNG.
+
+       FD EXPORT-DATEI.
+       01 EXPORT-ZEILE            PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS   PIC XX.
        01 EOF-FLAGGE         PIC X VALUE 'N'.
-       01 MASK-KONTO         PIC Z(7).99.
+       01 MASK-KONTO         PIC -Z(6)9.99.
+       01 MASK-EROEFFNUNG    PIC 9999/99/99.
+       01 ANZAHL-KUNDEN      PIC 9(7) VALUE 0.
+       01 SUMME-GUTHABEN     PIC S9(9)V99 VALUE 0.
+       01 MASK-SUMME         PIC -Z(7)9.99.
+       01 SORTIER-OPTION     PIC 9 VALUE 0.
+       01 ANZEIGE-NR         PIC 9(5).
+       01 ANZEIGE-NAME       PIC X(30).
+       01 ANZEIGE-KONTO      PIC S9(7)V99.
+       01 ANZEIGE-NLS        PIC X(4).
+       01 ANZEIGE-EROEFFNUNG PIC 9(8).
+       01 ANZEIGE-WAEHRUNG   PIC X(3).
+       01 EXPORT-FLAGGE      PIC X VALUE 'N'.
+       01 WS-EXPORT-DATUM    PIC 9(8).
+       01 WS-EXPORT-NAME     PIC X(40).
+       01 WS-EXPORT-BEFEHL   PIC X(70).
+       01 WS-FP-PROGRAMM     PIC X(20).
+       01 WS-FP-VORGANG      PIC X(30).
+       01 WS-FP-MELDUNG      PIC X(60).
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT KUNDEN-DATEI
            DISPLAY " "
            DISPLAY "========== KUNDENLISTE =========="
+           DISPLAY "Sortierung - 1: Nummer  2: Name  3: Guthaben "
+               "(absteigend)  0: unsortiert"
+           DISPLAY "Auswahl: "
+           ACCEPT SORTIER-OPTION
+
+           MOVE 'N' TO EOF-FLAGGE
+           MOVE 0 TO ANZAHL-KUNDEN
+           MOVE 0 TO SUMME-GUTHABEN
+
+           DISPLAY "In Exportdatei fuer Pruefer speichern? (J/N): "
+           ACCEPT EXPORT-FLAGGE
+           IF EXPORT-FLAGGE = 'J'
+               OPEN OUTPUT EXPORT-DATEI
+               MOVE SPACES TO EXPORT-ZEILE
+               STRING "NR     NAME                           GUTHABEN"
+                   "      NLS  EROEFFNET"
+                   DELIMITED BY SIZE INTO EXPORT-ZEILE
+               WRITE EXPORT-ZEILE
+               MOVE SPACES TO EXPORT-ZEILE
+               STRING "--------------------------------------------"
+                   "------------------------"
+                   DELIMITED BY SIZE INTO EXPORT-ZEILE
+               WRITE EXPORT-ZEILE
+           END-IF
+
+           DISPLAY " "
            DISPLAY "NR     NAME                           GUTHABEN"
+               "      NLS  EROEFFNET"
            DISPLAY "----------------------------------------------"
+               "----------------------"
+
+           EVALUATE SORTIER-OPTION
+               WHEN 1
+                   SORT SORT-ARBEITSDATEI ON ASCENDING KEY SRT-NR
+                       USING KUNDEN-DATEI GIVING SORTIERT-DATEI
+                   PERFORM SORTIERTE-LISTE-ANZEIGEN
+               WHEN 2
+                   SORT SORT-ARBEITSDATEI ON ASCENDING KEY SRT-NAME
+                       USING KUNDEN-DATEI GIVING SORTIERT-DATEI
+                   PERFORM SORTIERTE-LISTE-ANZEIGEN
+               WHEN 3
+                   SORT SORT-ARBEITSDATEI ON DESCENDING KEY SRT-KONTO
+                       USING KUNDEN-DATEI GIVING SORTIERT-DATEI
+                   PERFORM SORTIERTE-LISTE-ANZEIGEN
+               WHEN OTHER
+                   PERFORM UNSORTIERTE-LISTE-ANZEIGEN
+           END-EVALUATE
 
+           MOVE SUMME-GUTHABEN TO MASK-SUMME
+           DISPLAY "----------------------------------------------"
+               "----------------------"
+           DISPLAY "Anzahl Kunden: " ANZAHL-KUNDEN
+               "   Summe Guthaben: " MASK-SUMME
+               " (Rohsumme, ohne Waehrungsumrechnung)"
+
+           IF EXPORT-FLAGGE = 'J'
+               MOVE SPACES TO EXPORT-ZEILE
+               STRING "--------------------------------------------"
+                   "------------------------"
+                   DELIMITED BY SIZE INTO EXPORT-ZEILE
+               WRITE EXPORT-ZEILE
+               MOVE SPACES TO EXPORT-ZEILE
+               STRING "Anzahl Kunden: " ANZAHL-KUNDEN
+                   "   Summe Guthaben: " MASK-SUMME
+               " (Rohsumme, ohne Waehrungsumrechnung)"
+                   DELIMITED BY SIZE INTO EXPORT-ZEILE
+               WRITE EXPORT-ZEILE
+               CLOSE EXPORT-DATEI
+
+               ACCEPT WS-EXPORT-DATUM FROM DATE YYYYMMDD
+               MOVE SPACES TO WS-EXPORT-NAME
+               STRING "kundenliste-" WS-EXPORT-DATUM ".txt"
+                   DELIMITED BY SIZE INTO WS-EXPORT-NAME
+               MOVE SPACES TO WS-EXPORT-BEFEHL
+               STRING "mv export.tmp " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXPORT-NAME) DELIMITED BY SIZE
+                   INTO WS-EXPORT-BEFEHL
+               CALL "SYSTEM" USING WS-EXPORT-BEFEHL
+               DISPLAY "Exportdatei erstellt: "
+                   FUNCTION TRIM(WS-EXPORT-NAME)
+           END-IF
+
+           GOBACK.
+
+       UNSORTIERTE-LISTE-ANZEIGEN.
+           OPEN INPUT KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "LISTCLIENTS" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Kundenliste nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               PERFORM UNTIL EOF-FLAGGE = 'Y'
+                   READ KUNDEN-DATEI NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO EOF-FLAGGE
+                       NOT AT END
+                           MOVE KUNDEN-NR TO ANZEIGE-NR
+                           MOVE KUNDEN-NAME TO ANZEIGE-NAME
+                           MOVE KUNDEN-KONTO TO ANZEIGE-KONTO
+                           MOVE KUNDEN-NIEDERLASSUNG TO ANZEIGE-NLS
+                           MOVE KUNDEN-EROEFFNUNGSDATUM
+                               TO ANZEIGE-EROEFFNUNG
+                           MOVE KUNDEN-WAEHRUNG TO ANZEIGE-WAEHRUNG
+                           PERFORM ZEILE-ANZEIGEN
+                   END-READ
+               END-PERFORM
+               CLOSE KUNDEN-DATEI
+           END-IF
+           END-IF.
+
+       SORTIERTE-LISTE-ANZEIGEN.
+           OPEN INPUT SORTIERT-DATEI
            PERFORM UNTIL EOF-FLAGGE = 'Y'
-               READ KUNDEN-DATEI
+               READ SORTIERT-DATEI
                    AT END
                        MOVE 'Y' TO EOF-FLAGGE
                    NOT AT END
-                       MOVE KUNDEN-KONTO TO MASK-KONTO
-                       DISPLAY KUNDEN-NR "  " KUNDEN-NAME "  " MASK-KONTO " EUR"
+                       MOVE S-NR TO ANZEIGE-NR
+                       MOVE S-NAME TO ANZEIGE-NAME
+                       MOVE S-KONTO TO ANZEIGE-KONTO
+                       MOVE S-NLS TO ANZEIGE-NLS
+                       MOVE S-EROEFFNUNG TO ANZEIGE-EROEFFNUNG
+                       MOVE S-WAEHRUNG TO ANZEIGE-WAEHRUNG
+                       PERFORM ZEILE-ANZEIGEN
                END-READ
            END-PERFORM
+           CLOSE SORTIERT-DATEI
+           CALL "SYSTEM" USING "rm -f kunden.sorted".
 
-           CLOSE KUNDEN-DATEI
-           GOBACK.
+       ZEILE-ANZEIGEN.
+           MOVE ANZEIGE-KONTO TO MASK-KONTO
+           MOVE ANZEIGE-EROEFFNUNG TO MASK-EROEFFNUNG
+           DISPLAY ANZEIGE-NR "  " ANZEIGE-NAME "  "
+               MASK-KONTO " " ANZEIGE-WAEHRUNG "  " ANZEIGE-NLS
+               "  " MASK-EROEFFNUNG
+           IF EXPORT-FLAGGE = 'J'
+               MOVE SPACES TO EXPORT-ZEILE
+               STRING ANZEIGE-NR "  " ANZEIGE-NAME "  "
+                   MASK-KONTO " " ANZEIGE-WAEHRUNG "  " ANZEIGE-NLS
+                   "  " MASK-EROEFFNUNG
+                   DELIMITED BY SIZE INTO EXPORT-ZEILE
+               WRITE EXPORT-ZEILE
+           END-IF
+           ADD 1 TO ANZAHL-KUNDEN
+           ADD ANZEIGE-KONTO TO SUMME-GUTHABEN.
