@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEHLERPROTOKOLL.
+
+      *> Gemeinsames Fehlerprotokoll fuer alle Kundenprogramme. Wird per
+      *> CALL "FEHLERPROTOKOLL" USING Programmname, Vorgang, Dateistatus
+      *> und Meldung aufgerufen, sobald ein OPEN/READ/WRITE auf
+      *> kunden.dat einen unerwarteten FILE STATUS liefert, und haengt
+      *> eine Zeile an fehlerprotokoll.txt an.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-DATEI ASSIGN TO "fehlerprotokoll.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-DATEI.
+       01 LOG-ZEILE             PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS         PIC XX.
+       01 WS-LOG-DATUM          PIC 9(8).
+       01 WS-LOG-ZEIT           PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LP-PROGRAMM           PIC X(20).
+       01 LP-VORGANG            PIC X(30).
+       01 LP-DATEISTATUS        PIC XX.
+       01 LP-MELDUNG            PIC X(60).
+
+       PROCEDURE DIVISION USING LP-PROGRAMM LP-VORGANG
+               LP-DATEISTATUS LP-MELDUNG.
+       BEGIN.
+           OPEN EXTEND LOG-DATEI
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT LOG-DATEI
+           END-IF
+
+           ACCEPT WS-LOG-DATUM FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-ZEIT FROM TIME
+
+           MOVE SPACES TO LOG-ZEILE
+           STRING WS-LOG-DATUM "-" WS-LOG-ZEIT(1:6) " "
+               FUNCTION TRIM(LP-PROGRAMM) " "
+               FUNCTION TRIM(LP-VORGANG) " STATUS="
+               LP-DATEISTATUS " "
+               FUNCTION TRIM(LP-MELDUNG)
+               DELIMITED BY SIZE INTO LOG-ZEILE
+           WRITE LOG-ZEILE
+
+           CLOSE LOG-DATEI
+           GOBACK.
