@@ -5,44 +5,236 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEN-DATEI.
-       01 KUNDEN-EINTRAG.
-           05 KUNDEN-NR     PIC 9(5).
-           05 KUNDEN-NAME   PIC X(30).
-           05 KUNDEN-KONTO  PIC 9(7)V99.
+           COPY KUNDEN.
 
        WORKING-STORAGE SECTION.
        01 WEITER-FLAGGE     PIC X VALUE 'J'.
        01 TEMP-NR           PIC 9(5).
        01 TEMP-NAME         PIC X(30).
        01 TEMP-KONTO        PIC 9(7)V99.
+       01 TEMP-NIEDERLASSUNG PIC X(4).
+       01 TEMP-EROEFFNUNG   PIC 9(8).
+       01 NR-OK-FLAGGE      PIC X VALUE 'N'.
+       01 WS-KUNDEN-STATUS  PIC XX.
+       01 DUPLIKAT-GEFUNDEN PIC X VALUE 'N'.
+       01 KONTO-OBERGRENZE  PIC 9(7)V99 VALUE 500000.00.
+       01 KONTO-OK-FLAGGE   PIC X VALUE 'N'.
+       01 TEMP-KONTO-EINGABE PIC X(15).
+       01 TEMP-KONTO-PRUEF  PIC S9(13)V99.
+       01 NUMVAL-TESTRESULT PIC S9(4).
+       01 MASK-OBERGRENZE   PIC Z(6)9.99.
+       01 TEMP-UEBERZIEHUNG PIC 9(7)V99.
+       01 UEBERZIEHUNG-OK-FLAGGE PIC X VALUE 'N'.
+       01 TEMP-UEBERZIEHUNG-EINGABE PIC X(15).
+       01 DATEIFEHLER-FLAGGE   PIC X VALUE 'N'.
+       01 TEMP-WAEHRUNG        PIC X(3).
+       01 WAEHRUNG-OK-FLAGGE   PIC X VALUE 'N'.
+       01 WS-FP-PROGRAMM       PIC X(20).
+       01 WS-FP-VORGANG        PIC X(30).
+       01 WS-FP-MELDUNG        PIC X(60).
 
        PROCEDURE DIVISION.
        BEGIN.
-
-           OPEN EXTEND KUNDEN-DATEI.
+           MOVE 'J' TO WEITER-FLAGGE
 
            PERFORM UNTIL WEITER-FLAGGE NOT = 'J'
-               DISPLAY "Kundennummer eingeben: "
-               ACCEPT TEMP-NR
+               MOVE 'N' TO NR-OK-FLAGGE
+               PERFORM UNTIL NR-OK-FLAGGE = 'J'
+                   DISPLAY "Kundennummer eingeben: "
+                   ACCEPT TEMP-NR
+                   PERFORM PRUEFE-KUNDEN-NR
+
+                   IF DUPLIKAT-GEFUNDEN = 'J'
+                       DISPLAY "Fehler: Kundennummer " TEMP-NR
+                               " ist bereits vergeben. Bitte "
+                               "erneut eingeben."
+                   ELSE
+                       MOVE 'J' TO NR-OK-FLAGGE
+                   END-IF
+               END-PERFORM
+
                DISPLAY "Kundenname eingeben: "
                ACCEPT TEMP-NAME
-               DISPLAY "Startguthaben eingeben: "
-               ACCEPT TEMP-KONTO
 
-               MOVE TEMP-NR    TO KUNDEN-NR
-               MOVE TEMP-NAME  TO KUNDEN-NAME
-               MOVE TEMP-KONTO TO KUNDEN-KONTO
+               MOVE 'N' TO KONTO-OK-FLAGGE
+               PERFORM UNTIL KONTO-OK-FLAGGE = 'J'
+                   DISPLAY "Startguthaben eingeben: "
+                   ACCEPT TEMP-KONTO-EINGABE
+                   PERFORM PRUEFE-STARTGUTHABEN
+               END-PERFORM
+
+               DISPLAY "Niederlassung eingeben (z.B. BLN1): "
+               ACCEPT TEMP-NIEDERLASSUNG
+               ACCEPT TEMP-EROEFFNUNG FROM DATE YYYYMMDD
+
+               MOVE 'N' TO WAEHRUNG-OK-FLAGGE
+               PERFORM UNTIL WAEHRUNG-OK-FLAGGE = 'J'
+                   DISPLAY "Waehrung eingeben (EUR/USD/GBP): "
+                   ACCEPT TEMP-WAEHRUNG
+                   MOVE FUNCTION UPPER-CASE(TEMP-WAEHRUNG)
+                       TO TEMP-WAEHRUNG
+                   IF TEMP-WAEHRUNG = "EUR" OR "USD" OR "GBP"
+                       MOVE 'J' TO WAEHRUNG-OK-FLAGGE
+                   ELSE
+                       DISPLAY "Fehler: Waehrung muss EUR, USD oder "
+                               "GBP sein."
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO UEBERZIEHUNG-OK-FLAGGE
+               PERFORM UNTIL UEBERZIEHUNG-OK-FLAGGE = 'J'
+                   DISPLAY "Ueberziehungslimit eingeben (0 = keine "
+                       "Ueberziehung erlaubt): "
+                   ACCEPT TEMP-UEBERZIEHUNG-EINGABE
+                   PERFORM PRUEFE-UEBERZIEHUNGSLIMIT
+               END-PERFORM
 
-               WRITE KUNDEN-EINTRAG
+               MOVE 'N' TO DATEIFEHLER-FLAGGE
+               PERFORM OEFFNE-KUNDEN-ZUM-SCHREIBEN
+               IF DATEIFEHLER-FLAGGE NOT = 'J'
+                   MOVE TEMP-NR            TO KUNDEN-NR
+                   MOVE TEMP-NAME          TO KUNDEN-NAME
+                   MOVE TEMP-KONTO         TO KUNDEN-KONTO
+                   MOVE TEMP-NIEDERLASSUNG TO KUNDEN-NIEDERLASSUNG
+                   MOVE TEMP-EROEFFNUNG    TO KUNDEN-EROEFFNUNGSDATUM
+                   MOVE TEMP-UEBERZIEHUNG  TO KUNDEN-UEBERZIEHUNGSLIMIT
+                   MOVE 'A'                TO KUNDEN-STATUS
+                   MOVE TEMP-WAEHRUNG      TO KUNDEN-WAEHRUNG
+
+                   WRITE KUNDEN-EINTRAG
+                   IF WS-KUNDEN-STATUS NOT = "00"
+                       MOVE "ADDCLIENT" TO WS-FP-PROGRAMM
+                       MOVE "WRITE KUNDEN-EINTRAG" TO WS-FP-VORGANG
+                       MOVE "Neuanlage fehlgeschlagen" TO WS-FP-MELDUNG
+                       CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM
+                           WS-FP-VORGANG WS-KUNDEN-STATUS WS-FP-MELDUNG
+                       DISPLAY "Fehler: Kunde konnte nicht gespeichert "
+                           "werden (Status " WS-KUNDEN-STATUS "). "
+                           "Bitte erneut versuchen."
+                   ELSE
+                       DISPLAY "Kunde " TEMP-NR " wurde angelegt."
+                   END-IF
+                   CLOSE KUNDEN-DATEI
+               END-IF
 
                DISPLAY "Noch einen Kunden hinzufuegen? (J/N): "
                ACCEPT WEITER-FLAGGE
            END-PERFORM
 
-           CLOSE KUNDEN-DATEI
            GOBACK.
+
+       PRUEFE-KUNDEN-NR.
+           MOVE 'N' TO DUPLIKAT-GEFUNDEN
+
+           OPEN INPUT KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               *> Datei existiert noch nicht - keine Duplikate moeglich
+               CONTINUE
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE 'J' TO DUPLIKAT-GEFUNDEN
+               MOVE "ADDCLIENT" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Duplikatpruefung nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). Bitte "
+                   "Systemadministrator verstaendigen."
+           ELSE
+               MOVE TEMP-NR TO KUNDEN-NR
+               READ KUNDEN-DATEI KEY IS KUNDEN-NR
+                   INVALID KEY
+                       MOVE 'N' TO DUPLIKAT-GEFUNDEN
+                   NOT INVALID KEY
+                       MOVE 'J' TO DUPLIKAT-GEFUNDEN
+               END-READ
+               CLOSE KUNDEN-DATEI
+           END-IF
+           END-IF.
+
+       OEFFNE-KUNDEN-ZUM-SCHREIBEN.
+           OPEN I-O KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               OPEN OUTPUT KUNDEN-DATEI
+               CLOSE KUNDEN-DATEI
+               OPEN I-O KUNDEN-DATEI
+           END-IF
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE 'J' TO DATEIFEHLER-FLAGGE
+               MOVE "ADDCLIENT" TO WS-FP-PROGRAMM
+               MOVE "OPEN I-O KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Neuanlage nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "Fehler: kunden.dat konnte nicht zum Schreiben "
+                   "geoeffnet werden (Status " WS-KUNDEN-STATUS "). "
+                   "Kunde wurde NICHT angelegt."
+           END-IF.
+
+       PRUEFE-STARTGUTHABEN.
+           IF TEMP-KONTO-EINGABE = SPACES
+               DISPLAY "Fehler: Startguthaben darf nicht leer sein."
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(TEMP-KONTO-EINGABE)
+                   TO NUMVAL-TESTRESULT
+               IF NUMVAL-TESTRESULT NOT = 0
+                   DISPLAY "Fehler: Startguthaben muss eine gueltige "
+                           "Zahl sein (z.B. 1000.00)."
+               ELSE
+                   COMPUTE TEMP-KONTO-PRUEF =
+                       FUNCTION NUMVAL(TEMP-KONTO-EINGABE)
+                   IF TEMP-KONTO-PRUEF < 0
+                       DISPLAY "Fehler: Startguthaben darf nicht "
+                               "negativ sein."
+                   ELSE
+                   IF TEMP-KONTO-PRUEF > KONTO-OBERGRENZE
+                       MOVE KONTO-OBERGRENZE TO MASK-OBERGRENZE
+                       DISPLAY "Fehler: Obergrenze ueberschritten "
+                               "(max. " MASK-OBERGRENZE " EUR)."
+                   ELSE
+                       MOVE TEMP-KONTO-PRUEF TO TEMP-KONTO
+                       MOVE 'J' TO KONTO-OK-FLAGGE
+                   END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRUEFE-UEBERZIEHUNGSLIMIT.
+           IF TEMP-UEBERZIEHUNG-EINGABE = SPACES
+               DISPLAY "Fehler: Ueberziehungslimit darf nicht leer "
+                       "sein (0 eingeben, falls keine Ueberziehung "
+                       "erlaubt ist)."
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(TEMP-UEBERZIEHUNG-EINGABE)
+                   TO NUMVAL-TESTRESULT
+               IF NUMVAL-TESTRESULT NOT = 0
+                   DISPLAY "Fehler: Ueberziehungslimit muss eine "
+                           "gueltige Zahl sein (z.B. 500.00)."
+               ELSE
+                   COMPUTE TEMP-KONTO-PRUEF =
+                       FUNCTION NUMVAL(TEMP-UEBERZIEHUNG-EINGABE)
+                   IF TEMP-KONTO-PRUEF < 0
+                       DISPLAY "Fehler: Ueberziehungslimit darf nicht "
+                               "negativ sein."
+                   ELSE
+                   IF TEMP-KONTO-PRUEF > KONTO-OBERGRENZE
+                       MOVE KONTO-OBERGRENZE TO MASK-OBERGRENZE
+                       DISPLAY "Fehler: Obergrenze ueberschritten "
+                               "(max. " MASK-OBERGRENZE " "
+                               FUNCTION TRIM(TEMP-WAEHRUNG) ")."
+                   ELSE
+                       MOVE TEMP-KONTO-PRUEF TO TEMP-UEBERZIEHUNG
+                       MOVE 'J' TO UEBERZIEHUNG-OK-FLAGGE
+                   END-IF
+                   END-IF
+               END-IF
+           END-IF.
