@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPKUNDEN.
+
+      *> Sichert kunden.dat nach backups/kunden-JJJJMMTT-HHMMSS.dat
+      *> bevor destruktive Stapellaeufe (z.B. MONTHEND, IMPORTCLIENTS)
+      *> beginnen - siehe BANKMAIN's TAGESABSCHLUSS, das BACKUPKUNDEN vor
+      *> MONTHEND aufruft.
+      *>
+      *> Restore-Weg (manuell, durch den Betrieb auszufuehren):
+      *>   1. Betroffenes Programm/Batch stoppen, damit kunden.dat nicht
+      *>      gleichzeitig beschrieben wird.
+      *>   2. Die gewuenschte Archivdatei aus backups/ auswaehlen (Name
+      *>      traegt Datum und Uhrzeit der Sicherung).
+      *>   3. cp backups/kunden-JJJJMMTT-HHMMSS.dat kunden.dat
+      *>   4. Betrieb wieder aufnehmen. Kein Programm muss neu
+      *>      kompiliert werden, da der Dateiname unveraendert bleibt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEN-DATEI ASSIGN TO "kunden.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDEN-NR
+               FILE STATUS IS WS-KUNDEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEN-DATEI.
+           COPY KUNDEN.
+
+       WORKING-STORAGE SECTION.
+       01 WS-KUNDEN-STATUS   PIC XX.
+       01 WS-DATUM           PIC 9(8).
+       01 WS-ZEIT            PIC 9(8).
+       01 WS-ARCHIV-NAME     PIC X(60).
+       01 WS-BEFEHL          PIC X(150).
+       01 WS-FP-PROGRAMM     PIC X(20).
+       01 WS-FP-VORGANG      PIC X(30).
+       01 WS-FP-MELDUNG      PIC X(60).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY " "
+           DISPLAY "--- KUNDENDATEI SICHERN ---"
+
+           OPEN INPUT KUNDEN-DATEI
+           IF WS-KUNDEN-STATUS = "35"
+               DISPLAY "Hinweis: kunden.dat existiert noch nicht - "
+                   "kein Backup noetig."
+           ELSE
+           IF WS-KUNDEN-STATUS NOT = "00"
+               MOVE "BACKUPKUNDEN" TO WS-FP-PROGRAMM
+               MOVE "OPEN INPUT KUNDEN-DATEI" TO WS-FP-VORGANG
+               MOVE "Backup nicht moeglich" TO WS-FP-MELDUNG
+               CALL "FEHLERPROTOKOLL" USING WS-FP-PROGRAMM WS-FP-VORGANG
+                   WS-KUNDEN-STATUS WS-FP-MELDUNG
+               DISPLAY "*** FEHLER: kunden.dat konnte nicht geoeffnet "
+                   "werden (Status " WS-KUNDEN-STATUS "). KEIN BACKUP "
+                   "ERSTELLT - Stapellauf sollte NICHT fortgesetzt "
+                   "werden, bis der Fehler geklaert ist. ***"
+           ELSE
+               CLOSE KUNDEN-DATEI
+
+               ACCEPT WS-DATUM FROM DATE YYYYMMDD
+               ACCEPT WS-ZEIT FROM TIME
+
+               STRING "backups/kunden-" WS-DATUM "-" WS-ZEIT(1:6)
+                   ".dat" DELIMITED BY SIZE INTO WS-ARCHIV-NAME
+
+               STRING "mkdir -p backups && cp kunden.dat "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ARCHIV-NAME) DELIMITED BY SIZE
+                   INTO WS-BEFEHL
+
+               CALL "SYSTEM" USING WS-BEFEHL
+               DISPLAY "Backup erstellt: "
+                   FUNCTION TRIM(WS-ARCHIV-NAME)
+           END-IF
+           END-IF
+
+           GOBACK.
